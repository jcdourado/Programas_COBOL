@@ -1,5 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADFUN.
+      *
+      * PROGRAMA DA GERACAO ANTERIOR DO CADASTRO DE FUNCIONARIOS,
+      * BASEADO EM FUNCI.DAT. SUPERADO PELO FPP003 (FUNC.DAT), PARA
+      * ONDE A MANUTENCAO DE FUNCIONARIOS - INCLUSIVE ESTADO CIVIL E
+      * CALCULO/GRAVACAO DA FOLHA - FOI MIGRADA. MANTIDO NO FILE-AREA
+      * SO COMO REFERENCIA HISTORICA; NAO E CHAMADO PELO MENU, DA
+      * MESMA FORMA QUE O FPP007 (UTILITARIO DE CONVERSAO) TAMBEM NAO
+      * E UM ITEM DE MENU.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,6 +22,19 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME CHAPA
                                                       WITH DUPLICATES.
+       SELECT OPTIONAL LOGALT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROLOG.
+       SELECT FOLHA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FL-CHAVE
+                    FILE STATUS  IS ST-ERROFOLHA.
+       SELECT OPTIONAL DEPEND ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEDEP
+                    FILE STATUS  IS ST-ERRODEP.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -23,7 +44,7 @@
        01 REGFUN.
                 03 CHAPA               PIC 9(06).
                 03 NOME                PIC X(35).
-               	03 DIA                 PIC 9(02). 
+                03 DIA                 PIC 9(02). 
                 03 MES                 PIC 9(02). 
                 03 ANO                 PIC 9(04). 
                 03 SEXO                PIC X(01).
@@ -31,7 +52,71 @@
                 03 TIPOSAL             PIC X(01).
                 03 SALBASE             PIC 9(06)V99.
                 03 FILLER              PIC X(04).
+                03 CPF                 PIC 9(11).
+                03 PIS                 PIC 9(11).
+                03 RG                  PIC X(12).
+       FD LOGALT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOGALT.DAT".
+       01 REGLOG.
+                03 DATALOG             PIC 9(08).
+                03 HORALOG             PIC 9(06).
+                03 PROGLOG             PIC X(08).
+                03 OPERLOG             PIC X(01).
+                03 CHAVEREG            PIC X(15).
+                03 VALORANT.
+                    05 VA-NOME             PIC X(35).
+                    05 VA-ESTCIVIL         PIC 9(01).
+                    05 VA-TIPOSAL          PIC X(01).
+                    05 VA-SALBASE          PIC 9(06)V99.
+                    05 FILLER              PIC X(04).
+                03 VALORNOV.
+                    05 VN-NOME             PIC X(35).
+                    05 VN-ESTCIVIL         PIC 9(01).
+                    05 VN-TIPOSAL          PIC X(01).
+                    05 VN-SALBASE          PIC 9(06)V99.
+                    05 FILLER              PIC X(04).
+       FD FOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA.DAT".
+       01 CADFOLHA.
+                03 FL-CHAVE.
+                    05 FL-CHAPAFUNC    PIC 9(06).
+                    05 FL-PERIODO.
+                        07 FL-ANO      PIC 9(04).
+                        07 FL-MES      PIC 9(02).
+                03 FL-SALBRUTO         PIC 9(06)V99.
+                03 FL-INSS             PIC 9(06)V99.
+                03 FL-IMPRENDA         PIC 9(06)V99.
+                03 FL-VALETRANS        PIC 9(06)V99.
+                03 FL-VALEREFEI        PIC 9(06)V99.
+       FD DEPEND
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DEPEND.DAT".
+       01 CADDEPEND.
+                03 CHAVEDEP.
+                    05 DP-CHAPAFUNC    PIC 9(06).
+                    05 DP-SEQDEP       PIC 9(02).
+                03 DP-NOMEDEP          PIC X(35).
+                03 DP-DTNASCDEP        PIC 9(08).
+                03 DP-PARENTESCO       PIC X(01).
+                03 DP-DEDIRRF          PIC X(01).
        WORKING-STORAGE SECTION.
+       77 ST-ERROFOLHA   PIC X(02) VALUE "00".
+       77 ST-ERRODEP     PIC X(02) VALUE "00".
+       77 W-CONTDEP      PIC 9(02) VALUE ZEROS.
+       77 W-TOTDEDDEP    PIC 9(06)V99 VALUE ZEROS.
+       77 W-VALORDEP     PIC 9(06)V99 VALUE 000189,59.
+       01 W-HOJE-FOLHA    PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-FOLHA-R REDEFINES W-HOJE-FOLHA.
+                03 WHF-ANO        PIC 9(04).
+                03 WHF-MES        PIC 9(02).
+                03 WHF-DIA        PIC 9(02).
+       77 ST-ERROLOG   PIC X(02) VALUE "00".
+       77 W-OLD-NOME     PIC X(35) VALUE SPACES.
+       77 W-OLD-ESTCIVIL PIC 9(01) VALUE ZEROS.
+       77 W-OLD-TIPOSAL  PIC X(01) VALUE SPACES.
+       77 W-OLD-SALBASE  PIC 9(06)V99 VALUE ZEROS.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -107,16 +192,35 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP0-FOLHA.
+           OPEN I-O FOLHA
+           IF ST-ERROFOLHA NOT = "00"
+               IF ST-ERROFOLHA = "30"
+                      OPEN OUTPUT FOLHA
+                      CLOSE FOLHA
+                      MOVE "*** ARQUIVO FOLHA SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0-FOLHA
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FOLHA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT DEPEND.
        INC-001.
                 MOVE ZEROS TO CHAPA ESTCIVIL SALBASE DIA MES ANO
+                MOVE ZEROS TO CPF PIS
       *PODE DAR ERRO NO MOVE ESPACES
-                MOVE SPACES TO NOME SEXO TIPOSAL.
+                MOVE SPACES TO NOME SEXO TIPOSAL RG.
                 DISPLAY TELACADFUN.
        INC-002.
                 ACCEPT  (04, 27) CHAPA
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE FUNCI
+                   CLOSE FOLHA
+                   CLOSE DEPEND
                    GO TO ROT-FIM.
                 IF CHAPA  = 0
                    MOVE "*** FUNCIONARIO  INVALIDO ***" TO MENS
@@ -138,6 +242,10 @@
                       MOVE SALBASE TO MASK-SALBASE
                       DISPLAY (10, 27) MASK-SALBASE
                       PERFORM CALCULOS
+                      MOVE NOME TO W-OLD-NOME
+                      MOVE ESTCIVIL TO W-OLD-ESTCIVIL
+                      MOVE TIPOSAL TO W-OLD-TIPOSAL
+                      MOVE SALBASE TO W-OLD-SALBASE
                       MOVE "***FUNCIONARIO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -157,11 +265,11 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.                
        INC-004.
-                ACCEPT (06, 27) DIA WITH AUTO-SKIP
+                ACCEPT (06, 27) DIA
                 DISPLAY (06, 29) "/"
-                ACCEPT (06, 30) MES WITH AUTO-SKIP
+                ACCEPT (06, 30) MES
                 DISPLAY (06, 32) "/"
-                ACCEPT (06, 33) ANO WITH AUTO-SKIP
+                ACCEPT (06, 33) ANO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.        
                 IF DIA  = 0 OR MES  > 12 OR ANO  < 1900 OR MES = 0
@@ -175,17 +283,17 @@
                 IF W-ACT = 02 GO TO INC-004.
        VER-SEX.
                 IF SEXO  = SPACES OR SEXO = 0
-                	MOVE "*** SEXO  INVALIDO ***" TO MENS
+                        MOVE "*** SEXO  INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-001
                 ELSE
-                	IF SEXO  = "M" OR SEXO  = "m"
-                		DISPLAY (07, 29) "MASCULINO"
-                	ELSE
-                		IF SEXO  = "F" OR SEXO  = "f"
-                   		DISPLAY (07, 29) "FEMININO"
-                    	ELSE
-                    	MOVE "*** SEXO  INVALIDO ***" TO MENS
+                        IF SEXO  = "M" OR SEXO  = "m"
+                                DISPLAY (07, 29) "MASCULINO"
+                        ELSE
+                                IF SEXO  = "F" OR SEXO  = "f"
+                                DISPLAY (07, 29) "FEMININO"
+                        ELSE
+                        MOVE "*** SEXO  INVALIDO ***" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
                         GO TO INC-001.                
        INC-006.
@@ -194,44 +302,48 @@
                 IF W-ACT = 02 GO TO INC-005.
        VER-EST.
                 IF ESTCIVIL = 1 OR ESTCIVIL = 2 OR ESTCIVIL = 3
-                OR ESTCIVIL = 4 OR ESTCIVIL = 5
-                	IF ESTCIVIL = 1 DISPLAY (08, 29) "SOLTEIRO"
-                	ELSE
-                		IF ESTCIVIL = 2 DISPLAY (08, 29) "CASADO"
-                		ELSE
-                	   	IF ESTCIVIL = 3 DISPLAY (08, 29) "VIUVO"
-                	   	ELSE
-                		IF ESTCIVIL = 4 DISPLAY (08, 29) "DESQUITADO"
-                		ELSE
-                	 	IF ESTCIVIL = 5 DISPLAY (08, 29) "OUTROS"
-                	 	ELSE
+                OR ESTCIVIL = 4 OR ESTCIVIL = 5 OR ESTCIVIL = 6
+                   IF ESTCIVIL = 1
+                      DISPLAY (08, 29) "SOLTEIRO       "
+                   ELSE
+                   IF ESTCIVIL = 2
+                      DISPLAY (08, 29) "CASADO         "
+                   ELSE
+                   IF ESTCIVIL = 3
+                      DISPLAY (08, 29) "VIUVO          "
+                   ELSE
+                   IF ESTCIVIL = 4
+                      DISPLAY (08, 29) "DESQUITADO     "
+                   ELSE
+                   IF ESTCIVIL = 5
+                      DISPLAY (08, 29) "OUTROS         "
+                   ELSE
+                      DISPLAY (08, 29) "UNIAO ESTAVEL  "
                 ELSE
-                	MOVE " ESTADO CIVIL  INVALIDO" TO MENS
-                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                    GO TO INC-001.
+                   MOVE " ESTADO CIVIL  INVALIDO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
        INC-007.
                 ACCEPT (09, 27) TIPOSAL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        VER-TIPO.
-                IF TIPOSAL = "H" OR TIPOSAL = "h" OR TIPOSAL = "D" OR 
-                TIPOSAL = "d" OR TIPOSAL = "m" OR TIPOSAL = "M" 
-                	IF TIPOSAL = "H" OR TIPOSAL = "h"
-                	    DISPLAY (09, 29) "HORISTA"
-                	    COMPUTE X = 0 + 220
-                	ELSE
-                	IF TIPOSAL = "D" OR TIPOSAL = "d"
-                	    DISPLAY (09, 29) "DIARISTA"
-                	    COMPUTE X = 0 + 30
-                    ELSE
-                	IF TIPOSAL = "M" OR TIPOSAL = "m"
-                	    DISPLAY (09, 29) "MENSALISTA"
-                	    COMPUTE X = 0 + 1
-                	ELSE
+                IF TIPOSAL = "H" OR TIPOSAL = "h" OR TIPOSAL = "D" OR
+                TIPOSAL = "d" OR TIPOSAL = "m" OR TIPOSAL = "M"
+                   IF TIPOSAL = "H" OR TIPOSAL = "h"
+                      DISPLAY (09, 29) "HORISTA  "
+                      COMPUTE X = 0 + 220
+                   ELSE
+                   IF TIPOSAL = "D" OR TIPOSAL = "d"
+                      DISPLAY (09, 29) "DIARISTA  "
+                      COMPUTE X = 0 + 30
+                   ELSE
+                      DISPLAY (09, 29) "MENSALISTA"
+                      COMPUTE X = 0 + 1
                 ELSE
                    MOVE "*** TIPO  INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.                
+                   GO TO INC-001.
        INC-008.
                 ACCEPT (10, 27) SALBASE
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -241,15 +353,15 @@
                               GO TO ALT-OPC.
        CALCULOS.
                 COMPUTE SALBRUTO = SALBASE * X.
-                IF SALBRUTO < 2400 
-                	COMPUTE Z = 0 + 0
+                IF SALBRUTO < 2400
+                        COMPUTE Z = 0 + 0
                         COMPUTE REDUCAO = 0 + 0
                 ELSE
                    IF SALBRUTO < 5340
-                	COMPUTE Z = 0 + 5
+                        COMPUTE Z = 0 + 5
                         COMPUTE REDUCAO = 0 + 240
-                   ELSE 
-                	COMPUTE Z = 0 + 10
+                   ELSE
+                        COMPUTE Z = 0 + 10
                         COMPUTE REDUCAO = 0 + 534.
                 IF SALBRUTO < 1801
                         COMPUTE Y = 0 + 8
@@ -259,8 +371,12 @@
                    ELSE
                         COMPUTE Y = 0 + 10.
                 COMPUTE INSS = (SALBRUTO * Y) / 100.
-                COMPUTE IMPRENDA = (((SALBRUTO - INSS) * z ) / 100).
+                PERFORM CONTA-DEPEND THRU CONTA-DEPEND-FIM.
+                COMPUTE IMPRENDA =
+                   ((((SALBRUTO - INSS) - W-TOTDEDDEP) * z ) / 100).
                 COMPUTE IMPRENDA = IMPRENDA - REDUCAO.
+                IF IMPRENDA < 0
+                   COMPUTE IMPRENDA = 0 + 0.
                 COMPUTE SALLIQ = SALBRUTO - INSS.
                 COMPUTE SALLIQ = SALLIQ - IMPRENDA.
                 MOVE SALBRUTO TO MASK-SALBRUTO.
@@ -271,6 +387,32 @@
                 DISPLAY (15, 27) MASK-IMPRENDA.
                 MOVE SALLIQ TO MASK-SALLIQ.
                 DISPLAY (16, 27) MASK-SALLIQ.
+      *
+      *****************************************
+      * CONTAGEM DE DEPENDENTES COM DEDUCAO DE *
+      * IRRF PARA ABATIMENTO DA BASE DE CALCULO*
+      *****************************************
+      *
+       CONTA-DEPEND.
+                MOVE ZEROS TO W-CONTDEP W-TOTDEDDEP
+                MOVE CHAPA TO DP-CHAPAFUNC
+                MOVE ZEROS TO DP-SEQDEP
+                START DEPEND KEY IS NOT LESS THAN CHAVEDEP
+                   INVALID KEY
+                      GO TO CONTA-DEPEND-FIM.
+       CONTA-DEPEND-LER.
+                READ DEPEND NEXT RECORD
+                   AT END
+                      GO TO CONTA-DEPEND-FIM.
+                IF DP-CHAPAFUNC NOT = CHAPA
+                   GO TO CONTA-DEPEND-FIM.
+                IF DP-DEDIRRF = "S" OR DP-DEDIRRF = "s"
+                   ADD 1 TO W-CONTDEP
+                   COMPUTE W-TOTDEDDEP = W-TOTDEDDEP + W-VALORDEP.
+                GO TO CONTA-DEPEND-LER.
+       CONTA-DEPEND-FIM.
+                EXIT.
+      *
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -288,6 +430,16 @@
        INC-WR1.
                 WRITE REGFUN
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO VALORANT
+                      MOVE ZEROS TO VA-ESTCIVIL VA-SALBASE
+                      MOVE NOME TO VN-NOME
+                      MOVE ESTCIVIL TO VN-ESTCIVIL
+                      MOVE TIPOSAL TO VN-TIPOSAL
+                      MOVE SALBASE TO VN-SALBASE
+                      MOVE "I" TO OPERLOG
+                      MOVE CHAPA TO CHAVEREG
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                      PERFORM GRAVA-FOLHA THRU GRAVA-FOLHA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -332,8 +484,17 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE SPACES TO VALORNOV
+                MOVE ZEROS TO VN-ESTCIVIL VN-SALBASE
+                MOVE W-OLD-NOME TO VA-NOME
+                MOVE W-OLD-ESTCIVIL TO VA-ESTCIVIL
+                MOVE W-OLD-TIPOSAL TO VA-TIPOSAL
+                MOVE W-OLD-SALBASE TO VA-SALBASE
+                MOVE "E" TO OPERLOG
+                MOVE CHAPA TO CHAVEREG
                 DELETE FUNCI RECORD
                 IF ST-ERRO = "00"
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -357,6 +518,21 @@
        ALT-RW1.
                 REWRITE REGFUN
                 IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO VALORANT VALORNOV
+                   MOVE ZEROS TO VA-ESTCIVIL VA-SALBASE
+                   MOVE ZEROS TO VN-ESTCIVIL VN-SALBASE
+                   MOVE W-OLD-NOME TO VA-NOME
+                   MOVE W-OLD-ESTCIVIL TO VA-ESTCIVIL
+                   MOVE W-OLD-TIPOSAL TO VA-TIPOSAL
+                   MOVE W-OLD-SALBASE TO VA-SALBASE
+                   MOVE NOME TO VN-NOME
+                   MOVE ESTCIVIL TO VN-ESTCIVIL
+                   MOVE TIPOSAL TO VN-TIPOSAL
+                   MOVE SALBASE TO VN-SALBASE
+                   MOVE "A" TO OPERLOG
+                   MOVE CHAPA TO CHAVEREG
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   PERFORM GRAVA-FOLHA THRU GRAVA-FOLHA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -364,11 +540,45 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * GRAVACAO DO LOG DE ALTERACOES (LOGALT) *
+      *****************************************
+      *
+       GRAVA-LOG.
+                MOVE "CADFUN" TO PROGLOG
+                ACCEPT DATALOG FROM DATE YYYYMMDD
+                ACCEPT HORALOG FROM TIME
+                OPEN EXTEND LOGALT.
+                WRITE REGLOG.
+                CLOSE LOGALT.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *
+      *****************************************
+      * GRAVACAO DO CALCULO NA FOLHA (FOLHA.DAT) *
+      *****************************************
+      *
+       GRAVA-FOLHA.
+                ACCEPT W-HOJE-FOLHA FROM DATE YYYYMMDD.
+                MOVE CHAPA  TO FL-CHAPAFUNC.
+                MOVE WHF-ANO TO FL-ANO.
+                MOVE WHF-MES TO FL-MES.
+                MOVE SALBRUTO TO FL-SALBRUTO.
+                MOVE INSS     TO FL-INSS.
+                MOVE IMPRENDA TO FL-IMPRENDA.
+                MOVE ZEROS    TO FL-VALETRANS FL-VALEREFEI.
+                WRITE CADFOLHA
+                   INVALID KEY REWRITE CADFOLHA.
+       GRAVA-FOLHA-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                CLOSE FOLHA.
+                CLOSE DEPEND.
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -393,4 +603,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
