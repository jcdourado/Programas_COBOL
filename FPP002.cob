@@ -9,11 +9,24 @@
        FILE-CONTROL.
        SELECT CARG ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC                
+                    ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO1
                     FILE STATUS  IS ST-ERRO
                 ALTERNATE RECORD KEY IS CHAVE2 = DENOMINACAO1 CODIGO1
                                                       WITH DUPLICATES.
+           SELECT OPTIONAL NIVEL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NIVELCOD
+                    FILE STATUS  IS ST-ERRONIVEL.
+       SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+       SELECT OPTIONAL LOGALT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROLOG.
       *---------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +39,61 @@
                 03 NIVELHIER           PIC 9(01).
                 03 TIPSAL              PIC X(01).
                 03 SALBAS              PIC 9(06)V99.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD LOGALT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOGALT.DAT".
+       01 REGLOG.
+                03 DATALOG             PIC 9(08).
+                03 HORALOG             PIC 9(06).
+                03 PROGLOG             PIC X(08).
+                03 OPERLOG             PIC X(01).
+                03 CHAVEREG            PIC X(15).
+                03 VALORANT.
+                    05 VA-DENOM1           PIC X(25).
+                    05 VA-NIVELHIER        PIC 9(01).
+                    05 VA-TIPSAL           PIC X(01).
+                    05 VA-SALBAS           PIC 9(06)V99.
+                    05 FILLER              PIC X(14).
+                03 VALORNOV.
+                    05 VN-DENOM1           PIC X(25).
+                    05 VN-NIVELHIER        PIC 9(01).
+                    05 VN-TIPSAL           PIC X(01).
+                    05 VN-SALBAS           PIC 9(06)V99.
+                    05 FILLER              PIC X(14).
+       FD NIVEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "NIVEL.DAT".
+       01 REGNIVEL.
+                03 NIVELCOD            PIC 9(01).
+                03 DENOMINACAO         PIC X(20).
        WORKING-STORAGE SECTION.
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERROLOG   PIC X(02) VALUE "00".
+       77 ST-ERRONIVEL PIC X(02) VALUE "00".
+       77 W-OLD-DENOM1    PIC X(25) VALUE SPACES.
+       77 W-OLD-NIVELHIER PIC 9(01) VALUE ZEROS.
+       77 W-OLD-TIPSAL    PIC X(01) VALUE SPACES.
+       77 W-OLD-SALBAS    PIC 9(06)V99 VALUE ZEROS.
+       77 W-REFFUNC    PIC 9(01) VALUE ZEROS.
+      * TABELA DE NIVEL USADA SOMENTE COMO PADRAO, ENQUANTO O CODIGO
+      * NAO ESTIVER CADASTRADO EM NIVEL.DAT (MANTIDO PELO FPP008)
        01 TABNIVEL.
                 03 FILLER        PIC X(20) VALUE "DIRETORIA".
                 03 FILLER        PIC X(20) VALUE "GERENCIA TATICA".
@@ -40,6 +107,8 @@
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 A-SEX        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-LIN        PIC 9(02) VALUE ZEROS.
+       77 W-LINDISP    PIC 9(02) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -102,6 +171,7 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN INPUT NIVEL.
        INC-001.
                 MOVE ZEROS TO CODIGO1 SALBAS NIVELHIER
                 MOVE SPACES TO DENOMINACAO1 TEXTOVET TIPSAL
@@ -110,11 +180,16 @@
                 DISPLAY (07, 32) TEXTOVET.  
                 DISPLAY (08, 32) TEXTOTIPSAL.
        INC-002.
+                DISPLAY (23, 01) "F4=PESQUISAR CARGOS POR NOME"
                 ACCEPT TCODIGO1.
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE CARG
+                   CLOSE NIVEL
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   PERFORM PESQ-CARG THRU PESQ-CARG-FIM
+                   GO TO INC-001.
                 IF CODIGO1  = 0
                    MOVE "*** CODIGO1  INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -127,6 +202,10 @@
                       DISPLAY TELAMANUCAR
                       PERFORM VER-NIVEL
                       PERFORM VER-TIPO
+                      MOVE DENOMINACAO1 TO W-OLD-DENOM1
+                      MOVE NIVELHIER TO W-OLD-NIVELHIER
+                      MOVE TIPSAL TO W-OLD-TIPSAL
+                      MOVE SALBAS TO W-OLD-SALBAS
                       MOVE "***CARGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -156,7 +235,11 @@
                    GO TO INC-004
                 ELSE
                    MOVE VETNIVEL(NIVELHIER) TO TEXTOVET
-                   DISPLAY (07, 32) TEXTOVET.               
+                   MOVE NIVELHIER TO NIVELCOD
+                   READ NIVEL
+                      NOT INVALID KEY
+                         MOVE DENOMINACAO TO TEXTOVET
+                   DISPLAY (07, 32) TEXTOVET.
        INC-005.
                 ACCEPT TTIPSAL
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -198,6 +281,15 @@
        INC-WR1.
                 WRITE CADCARG
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO VALORANT
+                      MOVE ZEROS TO VA-NIVELHIER VA-SALBAS
+                      MOVE DENOMINACAO1 TO VN-DENOM1
+                      MOVE NIVELHIER TO VN-NIVELHIER
+                      MOVE TIPSAL TO VN-TIPSAL
+                      MOVE SALBAS TO VN-SALBAS
+                      MOVE "I" TO OPERLOG
+                      MOVE CODIGO1 TO CHAVEREG
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -241,9 +333,24 @@
                    MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+                PERFORM VER-FUNC THRU VER-FUNC-FIM.
+                IF W-REFFUNC = 1
+                   MOVE "*** CARGO C/ FUNCIONARIOS, EXCLUSAO NEGADA ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
        EXC-DL1.
+                MOVE SPACES TO VALORNOV
+                MOVE ZEROS TO VN-NIVELHIER VN-SALBAS
+                MOVE W-OLD-DENOM1 TO VA-DENOM1
+                MOVE W-OLD-NIVELHIER TO VA-NIVELHIER
+                MOVE W-OLD-TIPSAL TO VA-TIPSAL
+                MOVE W-OLD-SALBAS TO VA-SALBAS
+                MOVE "E" TO OPERLOG
+                MOVE CODIGO1 TO CHAVEREG
                 DELETE CARG RECORD
                 IF ST-ERRO = "00"
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -267,6 +374,20 @@
        ALT-RW1.
                 REWRITE CADCARG
                 IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO VALORANT VALORNOV
+                   MOVE ZEROS TO VA-NIVELHIER VA-SALBAS
+                   MOVE ZEROS TO VN-NIVELHIER VN-SALBAS
+                   MOVE W-OLD-DENOM1 TO VA-DENOM1
+                   MOVE W-OLD-NIVELHIER TO VA-NIVELHIER
+                   MOVE W-OLD-TIPSAL TO VA-TIPSAL
+                   MOVE W-OLD-SALBAS TO VA-SALBAS
+                   MOVE DENOMINACAO1 TO VN-DENOM1
+                   MOVE NIVELHIER TO VN-NIVELHIER
+                   MOVE TIPSAL TO VN-TIPSAL
+                   MOVE SALBAS TO VN-SALBAS
+                   MOVE "A" TO OPERLOG
+                   MOVE CODIGO1 TO CHAVEREG
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -274,6 +395,80 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *
+      *****************************************
+      * VERIFICA SE O CARGO TEM FUNCIONARIOS   *
+      *****************************************
+      *
+       VER-FUNC.
+                MOVE ZEROS TO W-REFFUNC
+                OPEN INPUT FUNC.
+       VER-FUNC-LER.
+                READ FUNC NEXT RECORD
+                   AT END GO TO VER-FUNC-FEC.
+                IF CODCARG = CODIGO1
+                   MOVE 1 TO W-REFFUNC
+                   GO TO VER-FUNC-FEC.
+                GO TO VER-FUNC-LER.
+       VER-FUNC-FEC.
+                CLOSE FUNC.
+       VER-FUNC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PESQUISA DE CARGO POR NOME             *
+      * (ACESSO VIA CHAVE2 = DENOMINACAO1+COD) *
+      *****************************************
+      *
+       PESQ-CARG.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "PESQUISA DE CARGO POR NOME"
+                DISPLAY (03, 05) "DIGITE O NOME (OU INICIO DO NOME): "
+                MOVE SPACES TO DENOMINACAO1
+                ACCEPT (03, 42) DENOMINACAO1
+                MOVE ZEROS TO CODIGO1
+                MOVE ZEROS TO W-LIN
+                START CARG KEY IS NOT LESS THAN CHAVE2
+                   INVALID KEY
+                      DISPLAY (22, 05)
+                          "NENHUM CARGO A PARTIR DESSE NOME"
+                      ACCEPT (22, 40) W-OPCAO
+                      GO TO PESQ-CARG-FIM.
+       PESQ-CARG-LER.
+                READ CARG NEXT RECORD
+                   AT END
+                      DISPLAY (22, 05) "FIM DA LISTA"
+                      ACCEPT (22, 20) W-OPCAO
+                      GO TO PESQ-CARG-FIM.
+                ADD 1 TO W-LIN
+                COMPUTE W-LINDISP = W-LIN + 4
+                DISPLAY (W-LINDISP, 05) CODIGO1
+                DISPLAY (W-LINDISP, 15) DENOMINACAO1
+                IF W-LIN < 15
+                   GO TO PESQ-CARG-LER.
+                DISPLAY (22, 05) "ENTER = CONTINUA A LISTA"
+                ACCEPT (22, 30) W-OPCAO
+                MOVE ZEROS TO W-LIN
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "PESQUISA DE CARGO POR NOME"
+                GO TO PESQ-CARG-LER.
+       PESQ-CARG-FIM.
+                EXIT.
+      *
+      *****************************************
+      * GRAVACAO DO LOG DE ALTERACOES (LOGALT) *
+      *****************************************
+      *
+       GRAVA-LOG.
+                MOVE "FPP002" TO PROGLOG
+                ACCEPT DATALOG FROM DATE YYYYMMDD
+                ACCEPT HORALOG FROM TIME
+                OPEN EXTEND LOGALT.
+                WRITE REGLOG.
+                CLOSE LOGALT.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -303,4 +498,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
