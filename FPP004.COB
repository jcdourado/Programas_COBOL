@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FPP003.
+       PROGRAM-ID. FPP004.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,11 +21,24 @@
                                                       WITH DUPLICATES.
            SELECT FUNC ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC                
+                    ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CHAPA
                     FILE STATUS  IS ST-ERROFUNC
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME CHAPA
                                                       WITH DUPLICATES.
+           SELECT CKLOTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CK-PERIODO
+                    FILE STATUS  IS ST-ERROCKL.
+           SELECT OPTIONAL DEPEND ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEDEP
+                    FILE STATUS  IS ST-ERRODEP.
+           SELECT OPTIONAL FOLHAHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROFHIST.
       *---------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -38,9 +51,11 @@
                     05 PERIODO.
                         07 ANO         PIC 9(04).
                         07 MES         PIC 9(02). 
-                03 SALBRUTO            PIC 9(06)V99. 
-                03 INSS                PIC 9(06)V99. 
+                03 SALBRUTO            PIC 9(06)V99.
+                03 INSS                PIC 9(06)V99.
                 03 IMPRENDA            PIC 9(06)V99.
+                03 VALETRANS           PIC 9(06)V99.
+                03 VALEREFEI           PIC 9(06)V99.
        FD CARG
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CARG.DAT".
@@ -76,7 +91,46 @@
                     05 MESDEM              PIC 9(02). 
                     05 ANODEM              PIC 9(04).
                 03 STAT              PIC X(01).
-       WORKING-STORAGE SECTION.   
+                03 CPF                 PIC 9(11).
+                03 PIS                 PIC 9(11).
+                03 RG                   PIC X(12).
+                03 SALNEGOC             PIC 9(06)V99.
+                03 ESTCIVIL             PIC 9(01).
+       FD CKLOTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKLOTE.DAT".
+       01 REGCKL.
+                03 CK-PERIODO.
+                    05 CK-ANO             PIC 9(04).
+                    05 CK-MES             PIC 9(02).
+                03 CK-ULTCHAPA         PIC 9(06).
+       FD DEPEND
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DEPEND.DAT".
+       01 CADDEPEND.
+                03 CHAVEDEP.
+                    05 DP-CHAPAFUNC    PIC 9(06).
+                    05 DP-SEQDEP       PIC 9(02).
+                03 DP-NOMEDEP          PIC X(35).
+                03 DP-DTNASCDEP        PIC 9(08).
+                03 DP-PARENTESCO       PIC X(01).
+                03 DP-DEDIRRF          PIC X(01).
+       FD FOLHAHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA-HIST.DAT".
+       01 REGFOLHAHIST.
+                03 FH-DATACANC         PIC 9(08).
+                03 FH-HORACANC         PIC 9(06).
+                03 FH-CHAPAFUNC        PIC 9(06).
+                03 FH-PERIODO.
+                    05 FH-ANO          PIC 9(04).
+                    05 FH-MES          PIC 9(02).
+                03 FH-SALBRUTO         PIC 9(06)V99.
+                03 FH-INSS             PIC 9(06)V99.
+                03 FH-IMPRENDA         PIC 9(06)V99.
+                03 FH-VALETRANS        PIC 9(06)V99.
+                03 FH-VALEREFEI        PIC 9(06)V99.
+       WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 A-SEX        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
@@ -84,9 +138,31 @@
        77 ST-ERROFUNC  PIC X(02) VALUE "00".
        77 ST-ERROFOLHA  PIC X(02) VALUE "00".
        77 ST-ERROCARG PIC X(02) VALUE "00".
+       77 ST-ERROCKL  PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+       77 Y             PIC 9(02) VALUE ZEROS.
+       77 Z             PIC 9(02) VALUE ZEROS.
+       77 REDUCAO       PIC 9(03) VALUE ZEROS.
+      * PROCESSAMENTO EM LOTE DE TODOS OS FUNCIONARIOS ATIVOS
+       77 W-TOTLOTE     PIC 9(06) VALUE ZEROS.
+      * VALE-TRANSPORTE (TETO LEGAL DE 6% DO SALARIO) E VALE-REFEICAO
+       77 W-PERCVT      PIC 9(02)V99 VALUE 06,00.
+       77 W-VALORVR     PIC 9(06)V99 VALUE 000330,00.
+       77 W-SALLIQ      PIC 9(06)V99 VALUE ZEROS.
+       77 ST-ERRODEP    PIC X(02) VALUE "00".
+       77 W-CONTDEP     PIC 9(02) VALUE ZEROS.
+       77 W-TOTDEDDEP   PIC 9(06)V99 VALUE ZEROS.
+       77 W-VALORDEP    PIC 9(06)V99 VALUE 000189,59.
+       77 ST-ERROFHIST  PIC X(02) VALUE "00".
+       77 QTDTRAB       PIC 9(03) VALUE ZEROS.
+       77 W-OLD-SALBRUTO  PIC 9(06)V99 VALUE ZEROS.
+       77 W-OLD-INSS       PIC 9(06)V99 VALUE ZEROS.
+       77 W-OLD-IMPRENDA   PIC 9(06)V99 VALUE ZEROS.
+       77 W-OLD-VALETRANS  PIC 9(06)V99 VALUE ZEROS.
+       77 W-OLD-VALEREFEI  PIC 9(06)V99 VALUE ZEROS.
       *
        SCREEN SECTION.
        
@@ -99,14 +175,22 @@
                VALUE  "                     PERIODO:".
            05  LINE 06  COLUMN 34 
                VALUE  "/".
-           05  LINE 07  COLUMN 01 
+           05  LINE 07  COLUMN 01
                VALUE  "                     CHAPA:".
-           05  LINE 08  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                     QTD HORAS/DIAS TRAB:".
+           05  LINE 08  COLUMN 01
                VALUE  "                     SAL BRUTO:".
            05  LINE 09  COLUMN 01 
                VALUE  "                     INSS:".
-           05  LINE 10  COLUMN 01 
+           05  LINE 10  COLUMN 01
                VALUE  "                     IMP RENDA:".
+           05  LINE 11  COLUMN 01
+               VALUE  "                     VALE TRANSP:".
+           05  LINE 12  COLUMN 01
+               VALUE  "                     VALE REFEICAO:".
+           05  LINE 13  COLUMN 01
+               VALUE  "                     SAL LIQUIDO:".
            05  TPERIODO
                LINE 06  COLUMN 32  PIC 99/9999
                USING  PERIODO
@@ -115,6 +199,10 @@
                LINE 07  COLUMN 32  PIC 9(06)
                USING  CHAPA
                HIGHLIGHT.
+           05  TQTDTRAB
+               LINE 14  COLUMN 44  PIC 9(03)
+               USING  QTDTRAB
+               HIGHLIGHT.
            05  TSALBRUTO
                LINE 08  COLUMN 32  PIC 999999,99
                USING  SALBRUTO
@@ -127,6 +215,18 @@
                LINE 10  COLUMN 32  PIC 999999,99
                USING  IMPRENDA
                HIGHLIGHT.
+           05  TVALETRANS
+               LINE 11  COLUMN 35  PIC 999999,99
+               USING  VALETRANS
+               HIGHLIGHT.
+           05  TVALEREFEI
+               LINE 12  COLUMN 37  PIC 999999,99
+               USING  VALEREFEI
+               HIGHLIGHT.
+           05  TSALLIQ
+               LINE 13  COLUMN 33  PIC 999999,99
+               USING  W-SALLIQ
+               HIGHLIGHT.
       *
        PROCEDURE DIVISION.
        INICIO.
@@ -146,22 +246,43 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN INPUT DEPEND.
        INC-001.
                 MOVE ZEROS TO DTNASC DTADM DTDEM CHAPAFUNC.
-                MOVE SPACES TO NOME SEXO OPCSEX STAT TIPSAL DENOMINACAO1.
+                MOVE SPACES TO NOME SEXO OPCSEX STAT TIPSAL
+                               DENOMINACAO1.
                 MOVE ZEROS TO CHAPA CODCARG SALBAS NIVELHIER.
-                MOVE ZEROS TO CODIGO1 INSS SALBRUTO IMPRENDA PERIODO.  
+                MOVE ZEROS TO CODIGO1 INSS SALBRUTO IMPRENDA PERIODO.
+                MOVE ZEROS TO VALETRANS VALEREFEI W-SALLIQ.
+                MOVE ZEROS TO CPF PIS SALNEGOC.
+                MOVE SPACES TO RG.
                 DISPLAY TELACALC.
        INC-002.
                 ACCEPT TPERIODO
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE FOLHA
+                   CLOSE DEPEND
                    GO TO ROT-FIM.
                 IF PERIODO  = 0
                    MOVE "*** PERIODO  INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+       INC-LOTE.
+                MOVE SPACES TO W-OPCAO
+                DISPLAY (23, 10)
+                   "PROCESSAR TODOS OS FUNCIONARIOS ATIVOS (S/N): "
+                ACCEPT (23, 58) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF W-OPCAO = "N" OR "n"
+                   GO TO INC-003.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-LOTE.
+                PERFORM LOTE-INICIO THRU LOTE-INICIO-FIM.
+                GO TO INC-001.
        INC-003.
                 ACCEPT TCHAPA
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -187,11 +308,27 @@
                    MOVE "CARGO INEXISTE, ATUALIZAR POR FAVOR" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-003.
+               PERFORM VER-TIPO THRU VER-TIPO-FIM.
+       INC-0035.
+                DISPLAY TELACALC
+                DISPLAY TQTDTRAB
+                ACCEPT TQTDTRAB
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF QTDTRAB = 0
+                   MOVE "*** QUANTIDADE INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-0035.
        LER-FOLHA01.
                 MOVE 0 TO W-SEL
                 READ FOLHA
                 IF ST-ERROFOLHA NOT = "23"
                    IF ST-ERROFOLHA = "00"
+                      MOVE SALBRUTO TO W-OLD-SALBRUTO
+                      MOVE INSS TO W-OLD-INSS
+                      MOVE IMPRENDA TO W-OLD-IMPRENDA
+                      MOVE VALETRANS TO W-OLD-VALETRANS
+                      MOVE VALEREFEI TO W-OLD-VALEREFEI
                       PERFORM CALCULOS
                       MOVE "***FOLHA JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -203,12 +340,157 @@
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
-      * PEGAR O SALARIO BASE A PARTIR DO FUNCIONARIO 
+      * PEGAR O SALARIO BASE A PARTIR DO FUNCIONARIO, A NAO SER QUE O
+      * PROPRIO FUNCIONARIO TENHA SALARIO NEGOCIADO ACIMA DA TABELA
+      * SALBAS/SALNEGOC SAO VALORES POR HORA/DIA/MES CONFORME TIPSAL;
+      * QTDTRAB E A QUANTIDADE DE HORAS/DIAS REALMENTE TRABALHADOS NO
+      * PERIODO (1 PARA MENSALISTA) - VIDE VER-TIPO
        CALCULOS.
-               COMPUTE SALBRUTO = SALBAS * 1.
-               COMPUTE INSS = SALBRUTO * ( 8 / 100 ).
-               COMPUTE IMPRENDA = ( SALBRUTO - INSS) * ( 5 / 100 ).
+               IF SALNEGOC > ZEROS
+                  COMPUTE SALBRUTO = SALNEGOC * QTDTRAB
+               ELSE
+                  COMPUTE SALBRUTO = SALBAS * QTDTRAB.
+      * FAIXAS DE INSS E IRRF IGUAIS AS USADAS EM CADFUN/CALCULOS
+               IF SALBRUTO < 2400
+                  COMPUTE Z = 0 + 0
+                  COMPUTE REDUCAO = 0 + 0
+               ELSE
+                  IF SALBRUTO < 5340
+                     COMPUTE Z = 0 + 5
+                     COMPUTE REDUCAO = 0 + 240
+                  ELSE
+                     COMPUTE Z = 0 + 10
+                     COMPUTE REDUCAO = 0 + 534.
+               IF SALBRUTO < 1801
+                  COMPUTE Y = 0 + 8
+               ELSE
+                  IF SALBRUTO < 3208
+                     COMPUTE Y = 0 + 9
+                  ELSE
+                     COMPUTE Y = 0 + 10.
+               COMPUTE INSS = (SALBRUTO * Y) / 100.
+      * ABATIMENTO DA BASE DO IRRF POR DEPENDENTE (DEPEND.DAT)
+               PERFORM CONTA-DEPEND THRU CONTA-DEPEND-FIM.
+               COMPUTE IMPRENDA =
+                  ((((SALBRUTO - INSS) - W-TOTDEDDEP) * Z) / 100).
+               COMPUTE IMPRENDA = IMPRENDA - REDUCAO.
+               IF IMPRENDA < 0
+                  COMPUTE IMPRENDA = 0 + 0.
+      * VALE-TRANSPORTE DESCONTADO ATE O TETO LEGAL DE 6% DO BRUTO
+               COMPUTE VALETRANS = (SALBRUTO * W-PERCVT) / 100.
+               MOVE W-VALORVR TO VALEREFEI.
+               COMPUTE W-SALLIQ = SALBRUTO - INSS - IMPRENDA
+                                - VALETRANS - VALEREFEI.
                DISPLAY TELACALC.
+      *
+      *****************************************
+      * CONTAGEM DE DEPENDENTES COM DEDUCAO DE *
+      * IRRF PARA ABATIMENTO DA BASE DE CALCULO*
+      *****************************************
+       CONTA-DEPEND.
+                MOVE ZEROS TO W-CONTDEP W-TOTDEDDEP
+                MOVE CHAPA TO DP-CHAPAFUNC
+                MOVE ZEROS TO DP-SEQDEP
+                START DEPEND KEY IS NOT LESS THAN CHAVEDEP
+                   INVALID KEY
+                      GO TO CONTA-DEPEND-FIM.
+       CONTA-DEPEND-LER.
+                READ DEPEND NEXT RECORD
+                   AT END
+                      GO TO CONTA-DEPEND-FIM.
+                IF DP-CHAPAFUNC NOT = CHAPA
+                   GO TO CONTA-DEPEND-FIM.
+                IF DP-DEDIRRF = "S" OR DP-DEDIRRF = "s"
+                   ADD 1 TO W-CONTDEP
+                   COMPUTE W-TOTDEDDEP = W-TOTDEDDEP + W-VALORDEP.
+                GO TO CONTA-DEPEND-LER.
+       CONTA-DEPEND-FIM.
+                EXIT.
+      *
+      *****************************************
+      * QUANTIDADE PADRAO DE HORAS/DIAS DO      *
+      * PERIODO CONFORME O TIPO SALARIAL (CARG) *
+      *****************************************
+       VER-TIPO.
+                IF TIPSAL = "H" OR TIPSAL = "h"
+                   MOVE 220 TO QTDTRAB
+                ELSE
+                   IF TIPSAL = "D" OR TIPSAL = "d"
+                      MOVE 030 TO QTDTRAB
+                   ELSE
+                      MOVE 001 TO QTDTRAB.
+       VER-TIPO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * CALCULO EM LOTE PARA TODOS OS ATIVOS   *
+      *****************************************
+       LOTE-INICIO.
+                MOVE ZEROS TO W-TOTLOTE
+                OPEN INPUT FUNC
+                IF ST-ERROFUNC NOT = "00"
+                   MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+                   PERFORM ROT-MENSL THRU ROT-MENSL-FIM
+                   GO TO LOTE-INICIO-FIM.
+                OPEN INPUT CARG
+                IF ST-ERROCARG NOT = "00"
+                   MOVE "ERRO ABERTURA DO ARQ. CARG" TO MENS
+                   PERFORM ROT-MENSL THRU ROT-MENSL-FIM
+                   CLOSE FUNC
+                   GO TO LOTE-INICIO-FIM.
+                PERFORM LOTE-ABRE-CKL THRU LOTE-ABRE-CKL-FIM.
+                MOVE PERIODO TO CK-PERIODO.
+                READ CKLOTE
+                   INVALID KEY
+                      MOVE ZEROS TO CK-ULTCHAPA
+                      WRITE REGCKL
+                   NOT INVALID KEY
+                      MOVE "*** RETOMANDO LOTE INTERROMPIDO ***" TO MENS
+                      PERFORM ROT-MENSL THRU ROT-MENSL-FIM.
+       LOTE-LER.
+                READ FUNC NEXT RECORD
+                   AT END GO TO LOTE-FEC.
+                IF DTDEM NOT = ZEROS
+                   GO TO LOTE-LER.
+                IF CHAPA NOT > CK-ULTCHAPA
+                   GO TO LOTE-LER.
+                MOVE CHAPA TO CHAPAFUNC.
+                MOVE CODCARG TO CODIGO1.
+                READ CARG
+                   INVALID KEY GO TO LOTE-LER.
+                PERFORM VER-TIPO THRU VER-TIPO-FIM.
+                PERFORM CALCULOS.
+                WRITE CADFOLHA
+                   INVALID KEY REWRITE CADFOLHA.
+                ADD 1 TO W-TOTLOTE.
+                MOVE CHAPA TO CK-ULTCHAPA.
+                REWRITE REGCKL.
+                GO TO LOTE-LER.
+       LOTE-FEC.
+                CLOSE FUNC.
+                CLOSE CARG.
+                DELETE CKLOTE RECORD.
+                CLOSE CKLOTE.
+                MOVE "*** PROCESSAMENTO EM LOTE CONCLUIDO ***" TO MENS
+                PERFORM ROT-MENSL THRU ROT-MENSL-FIM.
+       LOTE-INICIO-FIM.
+                EXIT.
+      *****************************************
+      * ABERTURA/CRIACAO DO ARQ. DE CHECKPOINT *
+      *****************************************
+       LOTE-ABRE-CKL.
+                OPEN I-O CKLOTE
+                IF ST-ERROCKL = "00"
+                   GO TO LOTE-ABRE-CKL-FIM.
+                IF ST-ERROCKL NOT = "30"
+                   MOVE "ERRO ABERTURA DO ARQ. CKLOTE" TO MENS
+                   PERFORM ROT-MENSL THRU ROT-MENSL-FIM
+                   GO TO LOTE-INICIO-FIM.
+                OPEN OUTPUT CKLOTE.
+                CLOSE CKLOTE.
+                OPEN I-O CKLOTE.
+       LOTE-ABRE-CKL-FIM.
+                EXIT.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -269,6 +551,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM.
                 DELETE FOLHA RECORD
                 IF ST-ERROFOLHA = "00"
                    MOVE "*** REGISTRO EXCLUIDO ***  " TO MENS
@@ -301,6 +584,27 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * HISTORICO DE CANCELAMENTO DE FOLHA     *
+      * (GRAVADO ANTES DA EXCLUSAO FISICA)     *
+      *****************************************
+      *
+       GRAVA-HIST.
+                ACCEPT FH-DATACANC FROM DATE YYYYMMDD.
+                ACCEPT FH-HORACANC FROM TIME.
+                MOVE CHAPAFUNC TO FH-CHAPAFUNC.
+                MOVE PERIODO   TO FH-PERIODO.
+                MOVE W-OLD-SALBRUTO  TO FH-SALBRUTO.
+                MOVE W-OLD-INSS      TO FH-INSS.
+                MOVE W-OLD-IMPRENDA  TO FH-IMPRENDA.
+                MOVE W-OLD-VALETRANS TO FH-VALETRANS.
+                MOVE W-OLD-VALEREFEI TO FH-VALEREFEI.
+                OPEN EXTEND FOLHAHIST.
+                WRITE REGFOLHAHIST.
+                CLOSE FOLHAHIST.
+       GRAVA-HIST-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -331,4 +635,22 @@
        ROT-MENS-FIM.
                 CLOSE CARG FUNC.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+      *
+      **************************************************
+      * ROTINA DE MENSAGEM DO LOTE (NAO FECHA CARG/FUNC *
+      * POIS O PROCESSAMENTO EM LOTE OS MANTEM ABERTOS) *
+      **************************************************
+      *
+       ROT-MENSL.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENSL1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENSL2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 200
+                   GO TO ROT-MENSL2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENSL-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
