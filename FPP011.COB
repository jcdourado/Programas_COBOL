@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP011.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+       SELECT BANCO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPAFUNC
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD BANCO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "BANCO.DAT".
+       01 CADBANCO.
+                03 CHAPAFUNC           PIC 9(06).
+                03 CODBANCO            PIC 9(03).
+                03 AGENCIA             PIC 9(05).
+                03 DIGAGENCIA          PIC X(01).
+                03 CONTA               PIC 9(12).
+                03 DIGCONTA            PIC X(01).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 VERIFI       PIC X(02) VALUE "00".
+       77 TEXTONOME    PIC X(35) VALUE SPACES.
+      *
+       SCREEN SECTION.
+       01  TELABANCO.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          MANUTENCAO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "DADOS BANCARIOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "        CHAPA FUNCIONARIO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "        BANCO (CODIGO):".
+           05  LINE 07  COLUMN 01
+               VALUE  "        AGENCIA:".
+           05  LINE 07  COLUMN 35
+               VALUE  "DIGITO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "        CONTA CORRENTE:".
+           05  LINE 08  COLUMN 40
+               VALUE  "DIGITO:".
+           05  TCHAPAFUNC
+               LINE 05  COLUMN 29  PIC 9(06)
+               USING  CHAPAFUNC
+               HIGHLIGHT.
+           05  TCODBANCO
+               LINE 06  COLUMN 25  PIC 9(03)
+               USING  CODBANCO
+               HIGHLIGHT.
+           05  TAGENCIA
+               LINE 07  COLUMN 18  PIC 9(05)
+               USING  AGENCIA
+               HIGHLIGHT.
+           05  TDIGAGENCIA
+               LINE 07  COLUMN 43  PIC X(01)
+               USING  DIGAGENCIA
+               HIGHLIGHT.
+           05  TCONTA
+               LINE 08  COLUMN 26  PIC 9(12)
+               USING  CONTA
+               HIGHLIGHT.
+           05  TDIGCONTA
+               LINE 08  COLUMN 48  PIC X(01)
+               USING  DIGCONTA
+               HIGHLIGHT.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O BANCO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT BANCO
+                      CLOSE BANCO
+                      MOVE "*** ARQUIVO BANCO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO BANCO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO CHAPAFUNC CODBANCO AGENCIA CONTA
+                MOVE SPACES TO DIGAGENCIA DIGCONTA TEXTONOME
+                DISPLAY TELABANCO
+                DISPLAY (05, 40) TEXTONOME.
+       INC-002.
+                ACCEPT TCHAPAFUNC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE BANCO
+                   GO TO ROT-FIM.
+                IF CHAPAFUNC  = 0
+                   MOVE "*** CHAPA  INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       LER-FUNC.
+                MOVE CHAPAFUNC TO CHAPA.
+                OPEN INPUT FUNC.
+                READ FUNC.
+                IF ST-ERROFUNC = "23"
+                   CLOSE FUNC
+                   MOVE "***NAO EXISTE TAL FUNCIONARIO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE NOME TO TEXTONOME.
+                CLOSE FUNC.
+                DISPLAY (05, 40) TEXTONOME.
+       LER-BANCO01.
+                MOVE 0 TO W-SEL
+                READ BANCO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELABANCO
+                      DISPLAY (05, 40) TEXTONOME
+                      MOVE "***DADOS BANCARIOS JA CADASTRADOS**" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO BANCO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT TCODBANCO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF CODBANCO = 0
+                   MOVE "*** CODIGO DO BANCO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       INC-004.
+                ACCEPT TAGENCIA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF AGENCIA = 0
+                   MOVE "*** AGENCIA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+       INC-005.
+                ACCEPT TDIGAGENCIA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+       INC-006.
+                ACCEPT TCONTA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF CONTA = 0
+                   MOVE "*** CONTA CORRENTE INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-007.
+                ACCEPT TDIGCONTA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF VERIFI = 01 GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "***DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE CADBANCO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** DADOS BANCARIOS JA EXISTEM *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE BANCO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 00 TO VERIFI
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   MOVE 01 TO VERIFI
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE BANCO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE 00 TO VERIFI.
+                REWRITE CADBANCO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO BANCO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 300
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
