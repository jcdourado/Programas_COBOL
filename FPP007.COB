@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP007.
+      *
+      **************************************
+      * CONVERSAO FUNCI.DAT (CADFUN) PARA  *
+      * FUNC.DAT (MODELO FPP003)           *
+      **************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNCI
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME CHAPA
+                                                      WITH DUPLICATES.
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPAF
+                    FILE STATUS  IS ST-ERROFUNC
+                    ALTERNATE RECORD KEY IS CHAVE2F = NOMEF CHAPAF
+                                                      WITH DUPLICATES.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNCI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNCI.DAT".
+       01 REGFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DIA                 PIC 9(02).
+                03 MES                 PIC 9(02).
+                03 ANO                 PIC 9(04).
+                03 SEXO                PIC X(01).
+                03 ESTCIVIL            PIC 9(01).
+                03 TIPOSAL             PIC X(01).
+                03 SALBASE             PIC 9(06)V99.
+                03 FILLER              PIC X(04).
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPAF              PIC 9(06).
+                03 NOMEF               PIC X(35).
+                03 DTNASCF             PIC 9(08).
+                03 SEXOF               PIC X(01).
+                03 OPCSEXF             PIC X(01).
+                03 CODPTOF             PIC 9(04).
+                03 CODCARGF            PIC 9(04).
+                03 DTADMF              PIC 9(08).
+                03 DTDEMF              PIC 9(08).
+                03 STATF               PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 RESTOF.
+                    05 CPFF            PIC 9(11).
+                    05 PISF            PIC 9(11).
+                    05 RGF             PIC X(12).
+                    05 SALNEGOCF       PIC 9(06)V99.
+                    05 ESTCIVILF       PIC 9(01).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 ST-ERROFUNCI   PIC X(02) VALUE "00".
+       77 ST-ERROFUNC    PIC X(02) VALUE "00".
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-TOTNOVO      PIC 9(06) VALUE ZEROS.
+       77 W-TOTATUAL     PIC 9(06) VALUE ZEROS.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT FUNCI.
+           IF ST-ERROFUNCI NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNCI" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN I-O FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+      * LE CADA REGISTRO DA BASE ANTIGA DO CADFUN (FUNCI.DAT) E
+      * GRAVA/ATUALIZA O REGISTRO CORRESPONDENTE EM FUNC.DAT, SEM
+      * SOBREPOR OS CAMPOS QUE SO EXISTEM NO MODELO NOVO (DEPTO,
+      * CARGO, ADMISSAO, DEMISSAO E SITUACAO).
+      *
+       LER-FUNCI.
+                READ FUNCI NEXT RECORD
+                   AT END GO TO ROT-FIM.
+                MOVE CHAPA TO CHAPAF.
+                READ FUNC
+                   INVALID KEY GO TO MIG-NOVO.
+       MIG-ATUAL.
+                MOVE NOME TO NOMEF.
+                COMPUTE DTNASCF = (ANO * 10000) + (MES * 100) + DIA.
+                MOVE SEXO TO SEXOF.
+                REWRITE CADFUN
+                   INVALID KEY
+                      MOVE "ERRO NA ATUALIZACAO DO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO W-TOTATUAL.
+                GO TO LER-FUNCI.
+       MIG-NOVO.
+                MOVE CHAPA TO CHAPAF.
+                MOVE NOME TO NOMEF.
+                COMPUTE DTNASCF = (ANO * 10000) + (MES * 100) + DIA.
+                MOVE SEXO TO SEXOF.
+                MOVE SPACES TO OPCSEXF STATF RGF.
+                MOVE ZEROS TO CODPTOF CODCARGF DTADMF DTDEMF.
+                MOVE ZEROS TO CPFF PISF SALNEGOCF.
+                MOVE ESTCIVIL TO ESTCIVILF.
+                WRITE CADFUN
+                   INVALID KEY
+                      MOVE "ERRO NA GRAVACAO DO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO W-TOTNOVO.
+                GO TO LER-FUNCI.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FUNCI FUNC.
+                DISPLAY (23, 08) "CONVERSAO CONCLUIDA - "
+                        W-TOTNOVO " NOVOS, " W-TOTATUAL " ATUALIZADOS".
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 100
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
