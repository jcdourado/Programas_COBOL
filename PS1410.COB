@@ -27,13 +27,14 @@
        01 CADFOLHA.
                 03 CHAVE.
                     05 CHAPAFUNC       PIC 9(06).
-                    05 PERIODO         PIC 9(06).
-                    05 PP REDEFINES PERIODO.
+                    05 PERIODO.
+                        07 ANO         PIC 9(04).
                         07 MES         PIC 9(02).
-                        07 ANO         PIC 9(04). 
-                03 SALBRUTO            PIC 9(06)V99. 
-                03 INSS                PIC 9(06)V99. 
+                03 SALBRUTO            PIC 9(06)V99.
+                03 INSS                PIC 9(06)V99.
                 03 IMPRENDA            PIC 9(06)V99.
+                03 VALETRANS           PIC 9(06)V99.
+                03 VALEREFEI           PIC 9(06)V99.
        FD ARQIMP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQFOL.TXT".
@@ -51,6 +52,14 @@
        77 LIMPA        PIC X(50) VALUE SPACES.
        77 CONLIN       PIC 9(03) VALUE ZEROS.
        77 CONPAG     PIC 9(03) VALUE ZEROS.
+      * TOTAIS DO PERIODO PARA CONCILIACAO COM A CONTABILIDADE
+       77 W-TOTSAL     PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTINS     PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTIMP     PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTQTD     PIC 9(06) VALUE ZEROS.
+       01 PERIODO-FILTRO.
+                03 ANO-FILTRO          PIC 9(04) VALUE ZEROS.
+                03 MES-FILTRO          PIC 9(02) VALUE ZEROS.
        01 CABEC.
                 03 FILLER PIC X(05) VALUE "CHAPA".
                 03 FILLER PIC X(10) VALUE SPACES.
@@ -71,11 +80,52 @@
                 03 IMPINS PIC 9(06)V99.
                 03 FILLER PIC X(08) VALUE SPACES.
                 03 IMPIMP PIC 9(06)V99.
+
+       01 SUBTOTPER.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(20) VALUE "SUBTOTAL DO PERIODO".
+                03 FILLER PIC X(03) VALUE SPACES.
+                03 IMPSUBQTD PIC ZZ9.
+                03 FILLER PIC X(09) VALUE " FUNCS.".
+       01 LINSUBVAL.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(15) VALUE "SALBRUTO:".
+                03 IMPSUBSAL PIC ZZZZZZZ9,99.
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(09) VALUE "INSS:".
+                03 IMPSUBINS PIC ZZZZZZZ9,99.
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(14) VALUE "IMP. RENDA:".
+                03 IMPSUBIMP PIC ZZZZZZZ9,99.
+       01 CABGRANDTOT.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(25) VALUE "TOTAL GERAL DO RELATORIO".
+       01 LINGRANDTOT.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(15) VALUE "SALBRUTO:".
+                03 IMPTOTSAL PIC ZZZZZZZ9,99.
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(09) VALUE "INSS:".
+                03 IMPTOTINS PIC ZZZZZZZ9,99.
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(14) VALUE "IMP. RENDA:".
+                03 IMPTOTIMP PIC ZZZZZZZ9,99.
                 03 FILLER PIC X(08) VALUE SPACES.
       *-------------------------------------------------------
        SCREEN SECTION.
-             01  CADFOLHA.
+             01  TELAFILTRO.
              05  BLANK SCREEN.
+             05  LINE 05 COLUMN 10
+                 VALUE "PERIODO A IMPRIMIR - MES/ANO : ".
+             05  TMES-FILTRO
+                 LINE 05 COLUMN 41 PIC 99
+                 USING MES-FILTRO
+                 HIGHLIGHT.
+             05  LINE 05 COLUMN 43 VALUE "/".
+             05  TANO-FILTRO
+                 LINE 05 COLUMN 44 PIC 9999
+                 USING ANO-FILTRO
+                 HIGHLIGHT.
       *-------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -86,6 +136,9 @@
               MOVE "ERRO ABERTURA DO ARQ. FOLHA" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO ROT-FIM.
+           DISPLAY TELAFILTRO.
+           ACCEPT TMES-FILTRO.
+           ACCEPT TANO-FILTRO.
            OPEN OUTPUT ARQIMP.
        ROT-CABEC.
                 ADD 1 TO CONPAG
@@ -95,13 +148,20 @@
        LER-DEPTO.
                 READ FOLHA NEXT
                 IF ST-ERROFOLHA = "10"
+                     PERFORM ROT-TOTAIS THRU ROT-TOTAIS-FIM
                      GO TO ROT-FIM.
+                IF ANO NOT = ANO-FILTRO OR MES NOT = MES-FILTRO
+                   GO TO LER-DEPTO.
                 MOVE CHAPAFUNC TO IMPCHAPA.
                 MOVE PERIODO TO IMPPER.
                 MOVE SALBRUTO TO IMPSAL.
                 MOVE INSS TO IMPINS.
                 MOVE IMPRENDA TO IMPIMP.
                 WRITE REGIMP FROM DETAL.
+                ADD SALBRUTO TO W-TOTSAL.
+                ADD INSS TO W-TOTINS.
+                ADD IMPRENDA TO W-TOTIMP.
+                ADD 1 TO W-TOTQTD.
                 ADD 1 TO CONLIN
                 IF CONLIN < 10
                    GO TO LER-DEPTO
@@ -119,6 +179,28 @@
                    WRITE REGIMP
                    GO TO ROT-CABEC.
       *
+      *****************************************
+      * SUBTOTAL DO PERIODO E TOTAL GERAL      *
+      *****************************************
+       ROT-TOTAIS.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE W-TOTQTD TO IMPSUBQTD.
+                WRITE REGIMP FROM SUBTOTPER.
+                MOVE W-TOTSAL TO IMPSUBSAL.
+                MOVE W-TOTINS TO IMPSUBINS.
+                MOVE W-TOTIMP TO IMPSUBIMP.
+                WRITE REGIMP FROM LINSUBVAL.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM CABGRANDTOT.
+                MOVE W-TOTSAL TO IMPTOTSAL.
+                MOVE W-TOTINS TO IMPTOTINS.
+                MOVE W-TOTIMP TO IMPTOTIMP.
+                WRITE REGIMP FROM LINGRANDTOT.
+       ROT-TOTAIS-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -150,4 +232,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
