@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP005.
+      *
+      **************************************
+      * CALCULO DO 13O SALARIO (BATCH)     *
+      **************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+           SELECT CARG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO1
+                    FILE STATUS  IS ST-ERROCARG.
+           SELECT DECIMO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERRODEC.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DT-ADM REDEFINES DTADM.
+                    05 DIAADM              PIC 9(02).
+                    05 MESADM              PIC 9(02).
+                    05 ANOADM              PIC 9(04).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG SAO DE FPP003 - MANTIDOS AQUI SO PARA CASAR O
+      * TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(34).
+                03 SALNEGOC            PIC 9(06)V99.
+                03 FILLER              PIC X(01).
+       FD CARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CARG.DAT".
+       01 CADCARG.
+                03 CODIGO1             PIC 9(04).
+                03 DENOMINACAO1        PIC X(25).
+                03 NIVELHIER           PIC 9(01).
+                03 TIPSAL              PIC X(01).
+                03 SALBAS              PIC 9(06)V99.
+       FD DECIMO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DECIMO.DAT".
+       01 REGDECIMO.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 ANOREF          PIC 9(04).
+                    05 PARCELA         PIC 9(01).
+                03 MESESTRAB           PIC 9(02).
+                03 VALOR13             PIC 9(06)V99.
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERROCARG  PIC X(02) VALUE "00".
+       77 ST-ERRODEC   PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-ANOPROC    PIC 9(04) VALUE ZEROS.
+       77 W-MESESTRAB  PIC 9(02) VALUE ZEROS.
+       77 W-VALOR13    PIC 9(06)V99 VALUE ZEROS.
+       77 W-VALOR13-1A PIC 9(06)V99 VALUE ZEROS.
+       77 W-VALOR13-2A PIC 9(06)V99 VALUE ZEROS.
+       77 W-TOTPROC    PIC 9(06) VALUE ZEROS.
+       77 W-BASE-13    PIC 9(06)V99 VALUE ZEROS.
+      *-------------------------------------------------------
+       SCREEN SECTION.
+             01  TELAPROC.
+             05  BLANK SCREEN.
+             05  LINE 05 COLUMN 10
+                 VALUE "ANO DE REFERENCIA DO 13O SALARIO : ".
+             05  TANOPROC
+                 LINE 05 COLUMN 45 PIC 9999
+                 USING W-ANOPROC
+                 HIGHLIGHT.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           DISPLAY TELAPROC.
+           ACCEPT TANOPROC.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CARG.
+           IF ST-ERROCARG NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. CARG" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT DECIMO.
+           IF ST-ERRODEC NOT = "00" AND ST-ERRODEC NOT = "05"
+              MOVE "ERRO ABERTURA DO ARQ. DECIMO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           CLOSE DECIMO.
+           OPEN I-O DECIMO.
+      *
+       LER-FUNC.
+                READ FUNC NEXT RECORD
+                   AT END GO TO ROT-FIM.
+                IF DTDEM NOT = ZEROS
+                   GO TO LER-FUNC.
+                IF ANOADM > W-ANOPROC
+                   GO TO LER-FUNC.
+                PERFORM CALC-13 THRU CALC-13-FIM.
+                GO TO LER-FUNC.
+      *
+      *****************************************
+      * CALCULO PROPORCIONAL DO 13O SALARIO    *
+      *****************************************
+       CALC-13.
+                MOVE CODCARG TO CODIGO1.
+                READ CARG
+                   INVALID KEY GO TO CALC-13-FIM.
+                IF ANOADM = W-ANOPROC
+                   COMPUTE W-MESESTRAB = 13 - MESADM
+                ELSE
+                   MOVE 12 TO W-MESESTRAB.
+                IF W-MESESTRAB > 12
+                   MOVE 12 TO W-MESESTRAB.
+                IF SALNEGOC > ZEROS
+                   MOVE SALNEGOC TO W-BASE-13
+                ELSE
+                   MOVE SALBAS TO W-BASE-13.
+                COMPUTE W-VALOR13 ROUNDED =
+                                    (W-BASE-13 / 12) * W-MESESTRAB.
+                COMPUTE W-VALOR13-1A ROUNDED = W-VALOR13 / 2.
+                COMPUTE W-VALOR13-2A = W-VALOR13 - W-VALOR13-1A.
+                MOVE CHAPA TO CHAPAFUNC.
+                MOVE W-ANOPROC TO ANOREF.
+                MOVE 1 TO PARCELA.
+                MOVE W-MESESTRAB TO MESESTRAB.
+                MOVE W-VALOR13-1A TO VALOR13.
+                WRITE REGDECIMO
+                   INVALID KEY
+                      REWRITE REGDECIMO.
+                MOVE 2 TO PARCELA.
+                MOVE W-VALOR13-2A TO VALOR13.
+                WRITE REGDECIMO
+                   INVALID KEY
+                      REWRITE REGDECIMO.
+                ADD 1 TO W-TOTPROC.
+       CALC-13-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FUNC CARG DECIMO.
+                MOVE W-TOTPROC TO W-CONT.
+                DISPLAY (23, 12) "13O SALARIO CALCULADO PARA "
+                                  W-TOTPROC " FUNCIONARIOS".
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 100
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
