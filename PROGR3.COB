@@ -14,6 +14,11 @@
 		    FILE STATUS IS ST-ERRO
 		    ALTERNATE RECORD KEY IS CHAVE2 = NOME RA
                                              WITH DUPLICATES.
+       SELECT OPTIONAL PARAM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPARAM
+                    FILE STATUS  IS ST-ERROPARAM.
 *******
        DATA DIVISION.
        FILE SECTION.
@@ -23,20 +28,35 @@
        01 REGALU.
                 03 RA PIC 9(06).
 		03 NOME PIC X(35).
+		03 TURMA PIC X(05).
 		03 NOTA1 PIC 9(02)V99.
 		03 NOTA2 PIC 9(02)V99.
+		03 NOTA3 PIC 9(02)V99.
+		03 NOTA4 PIC 9(02)V99.
+		03 NOTARECUP PIC 9(02)V99.
 		03 FALTA1 PIC 9(02).
 		03 FALTA2 PIC 9(02).
+       FD PARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM.DAT".
+       01 REGPARAM.
+                03 CODPARAM            PIC X(01).
+                03 MEDIAMIN            PIC 9(02)V99.
+                03 FALTAMAX            PIC 9(02).
 *******
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERROPARAM PIC X(02) VALUE "00".
+       77 W-MEDIAMIN   PIC 9(02)V99 VALUE 4,9.
+       77 W-FALTAMAX   PIC 9(02) VALUE 11.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       77 MEDIA        PIC 9(02) VALUE ZEROS.
+       77 MEDIA        PIC 9(02)V9 VALUE ZEROS.
+       77 MEDIAFINAL   PIC 9(02)V9 VALUE ZEROS.
        77 MASK         PIC Z9,9.
        77 MASK1        PIC Z9,9.
        77 MASK2        PIC Z9.
@@ -57,8 +77,16 @@
                VALUE  "      NOTA2:".
            05  LINE 09  COLUMN 01 
                VALUE  "      FALTA1:".
-           05  LINE 10  COLUMN 01 
+           05  LINE 10  COLUMN 01
                VALUE  "      FALTA2:".
+           05  LINE 06  COLUMN 52
+               VALUE  "TURMA:".
+           05  LINE 11  COLUMN 01
+               VALUE  "      NOTA3:".
+           05  LINE 12  COLUMN 01
+               VALUE  "      NOTA4:".
+           05  LINE 13  COLUMN 01
+               VALUE  "      NOTA RECUPERACAO:".
            05  TRA
                LINE 05  COLUMN 11  PIC 9(06)
                USING  RA
@@ -67,6 +95,10 @@
                LINE 06  COLUMN 14  PIC X(35)
                USING  NOME
                HIGHLIGHT.
+           05  TTURMA
+               LINE 06  COLUMN 59  PIC X(05)
+               USING  TURMA
+               HIGHLIGHT.
            05  TNOTA1
                LINE 07  COLUMN 14  PIC 99,99
                USING  NOTA1
@@ -82,6 +114,18 @@
            05  TFALTA2
                LINE 10  COLUMN 15  PIC 9(02)
                USING  FALTA2.
+           05  TNOTA3
+               LINE 11  COLUMN 14  PIC 99,99
+               USING  NOTA3
+               HIGHLIGHT.
+           05  TNOTA4
+               LINE 12  COLUMN 14  PIC 99,99
+               USING  NOTA4
+               HIGHLIGHT.
+           05  TNOTARECUP
+               LINE 13  COLUMN 25  PIC 99,99
+               USING  NOTARECUP
+               HIGHLIGHT.
        PROCEDURE DIVISION.
        INICIO.          
        INC-OP0.
@@ -99,9 +143,21 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       LER-PARAM.
+                OPEN INPUT PARAM.
+                MOVE "1" TO CODPARAM.
+                READ PARAM
+                   INVALID KEY
+                      MOVE 4,9 TO W-MEDIAMIN
+                      MOVE 11  TO W-FALTAMAX.
+                IF ST-ERROPARAM = "00"
+                   MOVE MEDIAMIN TO W-MEDIAMIN
+                   MOVE FALTAMAX TO W-FALTAMAX.
+                CLOSE PARAM.
        INC-001.
                 MOVE ZEROS  TO RA FALTA1 FALTA2 NOTA1 NOTA2
-                MOVE SPACES TO NOME.
+                                NOTA3 NOTA4 NOTARECUP
+                MOVE SPACES TO NOME TURMA.
                 DISPLAY TELACADALUNO.
        INC-002.
                 ACCEPT TRA
@@ -134,39 +190,61 @@
                 ACCEPT TNOME
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
+       INC-003B.
+                ACCEPT TTURMA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
        INC-004.
                 ACCEPT TNOTA1
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
+                IF W-ACT = 02 GO TO INC-003B.
        INC-005.
                 ACCEPT TNOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+       INC-005B.
+                ACCEPT TNOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+       INC-005C.
+                ACCEPT TNOTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005B.
+       INC-005D.
+                ACCEPT TNOTARECUP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005C.
        INC-006.
                 ACCEPT TFALTA1
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-005D.
        INC-007.
                 ACCEPT TFALTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        CALC-MEDIA.
-		COMPUTE MEDIA = (NOTA1 + NOTA2)/2.
+		COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4)/4.
                 MOVE MEDIA TO MASK.
 		DISPLAY (05 , 20) "MEDIA: " MASK.
                 COMPUTE TFALTAS = FALTA1 + FALTA2.
                 MOVE TFALTAS TO MASK2.
                 DISPLAY (06, 20) "TOTAL DE FALTAS:" MASK2.
-                IF MEDIA > 4,9 
-                   IF TFALTAS < 11
-                      DISPLAY (07, 20) "APROVADO"
-                   ELSE 
-                      DISPLAY (07, 20) "RECUPERACAO POR FALTA"
+                IF MEDIA > W-MEDIAMIN
+                   IF TFALTAS < W-FALTAMAX
+                      DISPLAY (07, 20) "APROVADO                "
+                   ELSE
+                      DISPLAY (07, 20) "RECUPERACAO POR FALTA   "
                 ELSE
-                   IF TFALTAS < 11 
-                      DISPLAY (07, 20) "REPROVADO"
-                   ELSE 
-                      DISPLAY (07, 20) "RECUPERACAO POR NOTA".
+                   IF TFALTAS < W-FALTAMAX
+                      COMPUTE MEDIAFINAL = (MEDIA + NOTARECUP)/2
+                      MOVE MEDIAFINAL TO MASK1
+                      DISPLAY (08, 20) "MEDIA C/ RECUPERACAO: " MASK1
+                      IF MEDIAFINAL > W-MEDIAMIN
+                         DISPLAY (07, 20) "APROVADO POR RECUPERACAO"
+                      ELSE
+                         DISPLAY (07, 20) "REPROVADO               "
+                   ELSE
+                      DISPLAY (07, 20) "RECUPERACAO POR NOTA    ".
       *
        FIM-CALC-MEDIA.
       *
@@ -293,4 +371,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
