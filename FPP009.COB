@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP009.
+      *
+      **************************************
+      * CADASTRO DA TABELA DE SUBORDINACAO  *
+      * (SUBSTITUI A TABELA FIXA TABSUB/VETSUB) *
+      **************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SUBORD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SUBCOD
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUBORD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SUBORD.DAT".
+       01 REGSUBORD.
+                03 SUBCOD              PIC 9(01).
+                03 DENOMINACAO         PIC X(20).
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+       SCREEN SECTION.
+       01  TELASUBORD.
+           05  LINE 03  COLUMN 01
+               VALUE  "        CADASTRO DE AREA DE SUBORDINACAO".
+           05  LINE 05  COLUMN 01
+               VALUE  "      AREA (1 A 6)...............:".
+           05  LINE 06  COLUMN 01
+               VALUE  "      DENOMINACAO...............:".
+           05  TSUBCOD
+               LINE 05  COLUMN 37  PIC 9(01)
+               USING  SUBCOD
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 06  COLUMN 37  PIC X(20)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O SUBORD
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT SUBORD
+                      CLOSE SUBORD
+                      MOVE "*** ARQUIVO SUBORD SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO SUBORD" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO SUBCOD.
+                MOVE SPACES TO DENOMINACAO.
+                DISPLAY TELASUBORD.
+       INC-002.
+                ACCEPT TSUBCOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE SUBORD
+                   GO TO ROT-FIM.
+                IF (SUBCOD < 1) OR (SUBCOD > 6)
+                   MOVE "*** AREA DEVE SER DE 1 A 6 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ SUBORD
+                   INVALID KEY
+                      MOVE SPACES TO DENOMINACAO
+                   NOT INVALID KEY
+                      DISPLAY TDENOMINACAO.
+       INC-003.
+                ACCEPT TDENOMINACAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGSUBORD
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      REWRITE REGSUBORD
+                      MOVE "*** DADOS ALTERADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
