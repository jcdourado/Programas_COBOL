@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTALU.
+      **************************************
+      * BOLETIM/RELATORIO DE ALUNOS        *
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME RA
+                                                      WITH DUPLICATES.
+
+           SELECT OPTIONAL TURMAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TURMACOD
+                    FILE STATUS  IS ST-ERROTUR.
+
+           SELECT OPTIONAL PARAM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPARAM
+                    FILE STATUS  IS ST-ERROPARAM.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 RA PIC 9(06).
+                03 NOME PIC X(35).
+                03 TURMA PIC X(05).
+                03 NOTA1 PIC 9(02)V99.
+                03 NOTA2 PIC 9(02)V99.
+                03 NOTA3 PIC 9(02)V99.
+                03 NOTA4 PIC 9(02)V99.
+                03 NOTARECUP PIC 9(02)V99.
+                03 FALTA1 PIC 9(02).
+                03 FALTA2 PIC 9(02).
+       FD TURMAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTURMA.DAT".
+       01 REGTURMA.
+                03 TURMACOD            PIC X(05).
+                03 DESCRICAO-TUR       PIC X(25).
+                03 ANOLET              PIC 9(04).
+       FD PARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM.DAT".
+       01 REGPARAM.
+                03 CODPARAM            PIC X(01).
+                03 MEDIAMIN            PIC 9(02)V99.
+                03 FALTAMAX            PIC 9(02).
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQALU.TXT".
+       01 REGIMP PIC X(80).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROTUR   PIC X(02) VALUE "00".
+       77 ST-ERROPARAM PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 CONLIN       PIC 9(03) VALUE ZEROS.
+       77 CONPAG       PIC 9(03) VALUE ZEROS.
+       77 W-MEDIAMIN   PIC 9(02)V99 VALUE 4,9.
+       77 W-FALTAMAX   PIC 9(02) VALUE 11.
+       77 MEDIA        PIC 9(02)V9 VALUE ZEROS.
+       77 MEDIAFINAL   PIC 9(02)V9 VALUE ZEROS.
+       77 TFALTAS      PIC 9(02) VALUE ZEROS.
+      * TOTAIS GERAIS PARA A PAGINA DE RESUMO DO FINAL DO RELATORIO
+       77 W-TOTALUNOS        PIC 9(05) VALUE ZEROS.
+       77 W-TOTAPROVADOS     PIC 9(05) VALUE ZEROS.
+       77 W-TOTAPROVREC      PIC 9(05) VALUE ZEROS.
+       77 W-TOTREPROVADOS    PIC 9(05) VALUE ZEROS.
+       77 W-TOTRECNOTA       PIC 9(05) VALUE ZEROS.
+       77 W-TOTRECFALTA      PIC 9(05) VALUE ZEROS.
+      *
+       01 CABEC.
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(02) VALUE "RA".
+                03 FILLER PIC X(06) VALUE SPACES.
+                03 FILLER PIC X(04) VALUE "NOME".
+                03 FILLER PIC X(17) VALUE SPACES.
+                03 FILLER PIC X(05) VALUE "TURMA".
+                03 FILLER PIC X(01) VALUE SPACES.
+                03 FILLER PIC X(10) VALUE "DESCRICAO".
+                03 FILLER PIC X(07) VALUE SPACES.
+                03 FILLER PIC X(05) VALUE "MEDIA".
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(06) VALUE "FALTAS".
+                03 FILLER PIC X(01) VALUE SPACES.
+                03 FILLER PIC X(08) VALUE "SITUACAO".
+
+       01 DETAL.
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 IMPRA        PIC 9(06).
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 IMPNOME      PIC X(20).
+                03 FILLER       PIC X(01) VALUE SPACES.
+                03 IMPTURMA     PIC X(05).
+                03 FILLER       PIC X(01) VALUE SPACES.
+                03 IMPTURMADESC PIC X(15).
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 IMPMEDIA     PIC Z9,9.
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 IMPFALTAS    PIC ZZ9.
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 IMPSIT       PIC X(15).
+
+       01 CABTOTAL.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(30) VALUE
+                       "RESUMO GERAL DO BOLETIM".
+
+       01 LINTOTALUNOS.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(32) VALUE
+                       "TOTAL DE ALUNOS...............: ".
+                03 IMPTOTALUNOS PIC ZZZZ9.
+
+       01 LINTOTAPROV.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(32) VALUE
+                       "APROVADOS.....................: ".
+                03 IMPTOTAPROV PIC ZZZZ9.
+
+       01 LINTOTAPROVREC.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(32) VALUE
+                       "APROVADOS POR RECUPERACAO.....: ".
+                03 IMPTOTAPROVREC PIC ZZZZ9.
+
+       01 LINTOTREPROV.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(32) VALUE
+                       "REPROVADOS....................: ".
+                03 IMPTOTREPROV PIC ZZZZ9.
+
+       01 LINTOTRECNOTA.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(32) VALUE
+                       "EM RECUPERACAO POR NOTA.......: ".
+                03 IMPTOTRECNOTA PIC ZZZZ9.
+
+       01 LINTOTRECFALTA.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(32) VALUE
+                       "EM RECUPERACAO POR FALTA......: ".
+                03 IMPTOTRECFALTA PIC ZZZZ9.
+
+       01 LINNENHUM.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(30) VALUE
+                       "NENHUM ALUNO CADASTRADO".
+      *-------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAIMPALU.
+           05  BLANK SCREEN.
+
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT ALUNO.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. ALUNO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT TURMAS.
+       LER-PARAM.
+                OPEN INPUT PARAM.
+                MOVE "1" TO CODPARAM.
+                READ PARAM
+                   INVALID KEY
+                      MOVE 4,9 TO W-MEDIAMIN
+                      MOVE 11  TO W-FALTAMAX.
+                IF ST-ERROPARAM = "00"
+                   MOVE MEDIAMIN TO W-MEDIAMIN
+                   MOVE FALTAMAX TO W-FALTAMAX.
+                CLOSE PARAM.
+       INC-001.
+                OPEN OUTPUT ARQIMP.
+                PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+
+       LER-ALUNO.
+                READ ALUNO NEXT RECORD
+                   AT END GO TO ROT-TRAILER.
+                PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM.
+                ADD 1 TO W-TOTALUNOS.
+                MOVE RA TO IMPRA.
+                MOVE NOME TO IMPNOME.
+                MOVE TURMA TO IMPTURMA.
+                MOVE TURMA TO TURMACOD.
+                MOVE SPACES TO IMPTURMADESC.
+                READ TURMAS
+                   NOT INVALID KEY
+                      MOVE DESCRICAO-TUR TO IMPTURMADESC.
+                MOVE MEDIA TO IMPMEDIA.
+                MOVE TFALTAS TO IMPFALTAS.
+                WRITE REGIMP FROM DETAL.
+                ADD 1 TO CONLIN
+                IF CONLIN < 15
+                   GO TO LER-ALUNO
+                ELSE
+                   MOVE ZEROS TO CONLIN
+                   MOVE SPACES TO REGIMP
+                   WRITE REGIMP
+                   WRITE REGIMP
+                   PERFORM ROT-CABEC THRU ROT-CABEC-FIM
+                   GO TO LER-ALUNO.
+      *
+      *****************************************
+      * CALCULO DA MEDIA E SITUACAO DO ALUNO   *
+      *****************************************
+       CALC-SITUACAO.
+                COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4)/4.
+                COMPUTE TFALTAS = FALTA1 + FALTA2.
+                IF MEDIA > W-MEDIAMIN
+                   IF TFALTAS < W-FALTAMAX
+                      MOVE "APROVADO"          TO IMPSIT
+                      ADD 1 TO W-TOTAPROVADOS
+                   ELSE
+                      MOVE "REC. POR FALTA"    TO IMPSIT
+                      ADD 1 TO W-TOTRECFALTA
+                ELSE
+                   IF TFALTAS < W-FALTAMAX
+                      COMPUTE MEDIAFINAL = (MEDIA + NOTARECUP)/2
+                      IF MEDIAFINAL > W-MEDIAMIN
+                         MOVE "APROV. P/ REC."  TO IMPSIT
+                         ADD 1 TO W-TOTAPROVREC
+                      ELSE
+                         MOVE "REPROVADO"       TO IMPSIT
+                         ADD 1 TO W-TOTREPROVADOS
+                   ELSE
+                      MOVE "REC. POR NOTA"      TO IMPSIT
+                      ADD 1 TO W-TOTRECNOTA.
+       CALC-SITUACAO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * CABECALHO DE PAGINA                    *
+      *****************************************
+       ROT-CABEC.
+                ADD 1 TO CONPAG
+                WRITE REGIMP FROM CABEC.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+       ROT-CABEC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PAGINA DE RESUMO/TOTAIS DO RELATORIO   *
+      *****************************************
+       ROT-TRAILER.
+                IF W-TOTALUNOS = ZEROS
+                   WRITE REGIMP FROM LINNENHUM
+                   GO TO ROT-FIM.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM CABTOTAL.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE W-TOTALUNOS TO IMPTOTALUNOS.
+                WRITE REGIMP FROM LINTOTALUNOS.
+                MOVE W-TOTAPROVADOS TO IMPTOTAPROV.
+                WRITE REGIMP FROM LINTOTAPROV.
+                MOVE W-TOTAPROVREC TO IMPTOTAPROVREC.
+                WRITE REGIMP FROM LINTOTAPROVREC.
+                MOVE W-TOTRECNOTA TO IMPTOTRECNOTA.
+                WRITE REGIMP FROM LINTOTRECNOTA.
+                MOVE W-TOTRECFALTA TO IMPTOTRECFALTA.
+                WRITE REGIMP FROM LINTOTRECFALTA.
+                MOVE W-TOTREPROVADOS TO IMPTOTREPROV.
+                WRITE REGIMP FROM LINTOTREPROV.
+       ROT-TRAILER-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ALUNO.
+                CLOSE TURMAS.
+                CLOSE ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
