@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTGPS.
+      **************************************
+      * GUIA GPS - RECOLHIMENTO MENSAL DO  *
+      * INSS SOBRE A FOLHA DE PAGAMENTO    *
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERROFOLHA.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA.DAT".
+       01 CADFOLHA.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 PERIODO.
+                        07 ANO         PIC 9(04).
+                        07 MES         PIC 9(02).
+                03 SALBRUTO            PIC 9(06)V99.
+                03 INSS                PIC 9(06)V99.
+                03 IMPRENDA            PIC 9(06)V99.
+                03 VALETRANS           PIC 9(06)V99.
+                03 VALEREFEI           PIC 9(06)V99.
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQGPS.TXT".
+       01 REGIMP PIC X(80).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFOLHA PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       01 PERIODO-FILTRO.
+                03 ANO-FILTRO          PIC 9(04) VALUE ZEROS.
+                03 MES-FILTRO          PIC 9(02) VALUE ZEROS.
+      * PERCENTUAL DE CONTRIBUICAO PATRONAL SOBRE A FOLHA (PATRONAL
+      * SIMPLIFICADA - NAO INCLUI RAT/TERCEIROS)
+       77 W-PERCPATRONAL PIC 9(02)V99 VALUE 20,00.
+       77 W-TOTBRUTO    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTSEGURADO  PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTPATRONAL  PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTGUIA      PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTQTD       PIC 9(06) VALUE ZEROS.
+      *
+       01 CAB1.
+                03 FILLER PIC X(20) VALUE SPACES.
+                03 FILLER PIC X(40) VALUE
+                       "GUIA DA PREVIDENCIA SOCIAL (GPS)".
+       01 CAB2.
+                03 FILLER PIC X(12) VALUE "COMPETENCIA:".
+                03 IMPPER  PIC 9(06).
+       01 LINFUNCS.
+                03 FILLER  PIC X(25) VALUE "FUNCIONARIOS NA FOLHA..:".
+                03 IMPQTD  PIC ZZZZZ9.
+       01 LINBRUTO.
+                03 FILLER  PIC X(25) VALUE "TOTAL DA FOLHA BRUTA...:".
+                03 IMPBRUTO PIC ZZZZZZZ9,99.
+       01 LINSEGURADO.
+                03 FILLER  PIC X(25) VALUE "INSS DOS SEGURADOS.....:".
+                03 IMPSEG  PIC ZZZZZZZ9,99.
+       01 LINPATRONAL.
+                03 FILLER  PIC X(25) VALUE "INSS PATRONAL (EMPRESA):".
+                03 IMPPAT  PIC ZZZZZZZ9,99.
+       01 LINGUIA.
+                03 FILLER  PIC X(25) VALUE "VALOR TOTAL DA GUIA GPS:".
+                03 IMPGUIA PIC ZZZZZZZ9,99.
+      *-------------------------------------------------------
+       SCREEN SECTION.
+             01  TELAFILTRO.
+             05  BLANK SCREEN.
+             05  LINE 05 COLUMN 10
+                 VALUE "COMPETENCIA DA GUIA - MES/ANO : ".
+             05  TMES-FILTRO
+                 LINE 05 COLUMN 43 PIC 99
+                 USING MES-FILTRO
+                 HIGHLIGHT.
+             05  LINE 05 COLUMN 45 VALUE "/".
+             05  TANO-FILTRO
+                 LINE 05 COLUMN 46 PIC 9999
+                 USING ANO-FILTRO
+                 HIGHLIGHT.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT FOLHA.
+           IF ST-ERROFOLHA NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FOLHA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY TELAFILTRO.
+           ACCEPT TMES-FILTRO.
+           ACCEPT TANO-FILTRO.
+           OPEN OUTPUT ARQIMP.
+      *
+       LER-FOLHA.
+                READ FOLHA NEXT
+                IF ST-ERROFOLHA = "10"
+                     GO TO ROT-IMPRIME.
+                IF ANO NOT = ANO-FILTRO OR MES NOT = MES-FILTRO
+                   GO TO LER-FOLHA.
+                ADD SALBRUTO TO W-TOTBRUTO.
+                ADD INSS TO W-TOTSEGURADO.
+                ADD 1 TO W-TOTQTD.
+                GO TO LER-FOLHA.
+      *
+       ROT-IMPRIME.
+                COMPUTE W-TOTPATRONAL =
+                        (W-TOTBRUTO * W-PERCPATRONAL) / 100.
+                COMPUTE W-TOTGUIA = W-TOTSEGURADO + W-TOTPATRONAL.
+                WRITE REGIMP FROM CAB1.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                COMPUTE IMPPER = (ANO-FILTRO * 100) + MES-FILTRO.
+                WRITE REGIMP FROM CAB2.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE W-TOTQTD TO IMPQTD.
+                WRITE REGIMP FROM LINFUNCS.
+                MOVE W-TOTBRUTO TO IMPBRUTO.
+                WRITE REGIMP FROM LINBRUTO.
+                MOVE W-TOTSEGURADO TO IMPSEG.
+                WRITE REGIMP FROM LINSEGURADO.
+                MOVE W-TOTPATRONAL TO IMPPAT.
+                WRITE REGIMP FROM LINPATRONAL.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE W-TOTGUIA TO IMPGUIA.
+                WRITE REGIMP FROM LINGUIA.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FOLHA ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
