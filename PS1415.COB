@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTIRR.
+      **************************************
+      * INFORME DE RENDIMENTOS ANUAL -     *
+      * IRRF RETIDO NA FOLHA POR FUNCIONARIO*
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERROFOLHA.
+
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA.DAT".
+       01 CADFOLHA.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 PERIODO.
+                        07 ANO         PIC 9(04).
+                        07 MES         PIC 9(02).
+                03 SALBRUTO            PIC 9(06)V99.
+                03 INSS                PIC 9(06)V99.
+                03 IMPRENDA            PIC 9(06)V99.
+                03 VALETRANS           PIC 9(06)V99.
+                03 VALEREFEI           PIC 9(06)V99.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+                03 CPF                 PIC 9(11).
+      * PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(32).
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQIRR.TXT".
+       01 REGIMP PIC X(80).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFOLHA PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TOTBRUTO   PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTINSS    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTIRRF    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTLIQ     PIC 9(08)V99 VALUE ZEROS.
+       01 ANOCHAPA-FILTRO.
+                03 CHAPA-FILTRO        PIC 9(06) VALUE ZEROS.
+                03 ANO-FILTRO          PIC 9(04) VALUE ZEROS.
+      *
+       01 CAB1.
+                03 FILLER PIC X(20) VALUE SPACES.
+                03 FILLER PIC X(40) VALUE
+                       "INFORME DE RENDIMENTOS - ANO BASE".
+                03 IMPANO PIC 9(04).
+       01 CABCHAPA.
+                03 FILLER  PIC X(08) VALUE "CHAPA:".
+                03 IMPCHAPA PIC 9(06).
+                03 FILLER  PIC X(04) VALUE SPACES.
+                03 FILLER  PIC X(06) VALUE "NOME:".
+                03 IMPNOME PIC X(35).
+       01 CABCPF.
+                03 FILLER  PIC X(08) VALUE "CPF:".
+                03 IMPCPF  PIC 9(11).
+       01 CABDET.
+                03 FILLER PIC X(05) VALUE "MES".
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(11) VALUE "SALBRUTO".
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(11) VALUE "INSS".
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(11) VALUE "IRRF".
+       01 LINDET.
+                03 IMPMES  PIC 9(02).
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 IMPSAL  PIC ZZZZZ9,99.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 IMPINS  PIC ZZZZZ9,99.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 IMPIRR  PIC ZZZZZ9,99.
+       01 LINTOTAL.
+                03 FILLER  PIC X(20) VALUE "TOTAL NO ANO......:".
+                03 FILLER  PIC X(05) VALUE SPACES.
+       01 LINBRUTOTOT.
+                03 FILLER  PIC X(20) VALUE "TOTAL BRUTO.......:".
+                03 IMPTOTBRUTO PIC ZZZZZZZ9,99.
+       01 LININSSTOT.
+                03 FILLER  PIC X(20) VALUE "TOTAL INSS........:".
+                03 IMPTOTINSS PIC ZZZZZZZ9,99.
+       01 LINIRRFTOT.
+                03 FILLER  PIC X(20) VALUE "TOTAL IRRF RETIDO.:".
+                03 IMPTOTIRRF PIC ZZZZZZZ9,99.
+       01 LINLIQTOT.
+                03 FILLER  PIC X(20) VALUE "TOTAL LIQUIDO.....:".
+                03 IMPTOTLIQ  PIC ZZZZZZZ9,99.
+      *-------------------------------------------------------
+       SCREEN SECTION.
+             01  TELAFILTRO.
+             05  BLANK SCREEN.
+             05  LINE 05 COLUMN 10
+                 VALUE "CHAPA DO FUNCIONARIO : ".
+             05  TCHAPA-FILTRO
+                 LINE 05 COLUMN 33 PIC 999999
+                 USING CHAPA-FILTRO
+                 HIGHLIGHT.
+             05  LINE 07 COLUMN 10
+                 VALUE "ANO BASE............. : ".
+             05  TANO-FILTRO
+                 LINE 07 COLUMN 35 PIC 9999
+                 USING ANO-FILTRO
+                 HIGHLIGHT.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT FOLHA.
+           IF ST-ERROFOLHA NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FOLHA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY TELAFILTRO.
+           ACCEPT TCHAPA-FILTRO.
+           ACCEPT TANO-FILTRO.
+           MOVE CHAPA-FILTRO TO CHAPA.
+           READ FUNC
+              INVALID KEY
+                 MOVE "FUNCIONARIO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN OUTPUT ARQIMP.
+           MOVE ANO-FILTRO TO IMPANO.
+           WRITE REGIMP FROM CAB1.
+           MOVE SPACES TO REGIMP.
+           WRITE REGIMP.
+           MOVE CHAPA-FILTRO TO IMPCHAPA.
+           MOVE NOME TO IMPNOME.
+           WRITE REGIMP FROM CABCHAPA.
+           MOVE CPF TO IMPCPF.
+           WRITE REGIMP FROM CABCPF.
+           MOVE SPACES TO REGIMP.
+           WRITE REGIMP.
+           WRITE REGIMP FROM CABDET.
+      *
+       LER-FOLHA.
+                READ FOLHA NEXT
+                IF ST-ERROFOLHA = "10"
+                     PERFORM ROT-TOTAIS THRU ROT-TOTAIS-FIM
+                     GO TO ROT-FIM.
+                IF CHAPAFUNC NOT = CHAPA-FILTRO OR ANO NOT = ANO-FILTRO
+                   GO TO LER-FOLHA.
+                MOVE MES TO IMPMES.
+                MOVE SALBRUTO TO IMPSAL.
+                MOVE INSS TO IMPINS.
+                MOVE IMPRENDA TO IMPIRR.
+                WRITE REGIMP FROM LINDET.
+                ADD SALBRUTO TO W-TOTBRUTO.
+                ADD INSS TO W-TOTINSS.
+                ADD IMPRENDA TO W-TOTIRRF.
+                GO TO LER-FOLHA.
+      *
+      *****************************************
+      * TOTAIS DO ANO BASE                     *
+      *****************************************
+       ROT-TOTAIS.
+                COMPUTE W-TOTLIQ = W-TOTBRUTO - W-TOTINSS - W-TOTIRRF.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM LINTOTAL.
+                MOVE W-TOTBRUTO TO IMPTOTBRUTO.
+                WRITE REGIMP FROM LINBRUTOTOT.
+                MOVE W-TOTINSS TO IMPTOTINSS.
+                WRITE REGIMP FROM LININSSTOT.
+                MOVE W-TOTIRRF TO IMPTOTIRRF.
+                WRITE REGIMP FROM LINIRRFTOT.
+                MOVE W-TOTLIQ TO IMPTOTLIQ.
+                WRITE REGIMP FROM LINLIQTOT.
+       ROT-TOTAIS-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FOLHA FUNC.
+                CLOSE ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
