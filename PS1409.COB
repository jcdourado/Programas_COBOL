@@ -10,28 +10,64 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADDEPTO ASSIGN TO DISK
+           SELECT DPTO ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS SEQUENTIAL
+                    ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO.
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DENOMINACAO CODIGO
+                                                      WITH DUPLICATES.
+
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC
+                    ALTERNATE RECORD KEY IS CHAVE2F = NOME CHAPA
+                                                      WITH DUPLICATES.
+
+           SELECT OPTIONAL SUBORD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SUBCOD
+                    FILE STATUS  IS ST-ERROSUB.
 
            SELECT ARQIMP ASSIGN TO DISK
                     ORGANIZATION IS LINE SEQUENTIAL
                     FILE STATUS  IS ST-ERRO.
-
-
-
       *-----------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADDEPTO
+       FD DPTO
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADDEPTO.DAT".
-               01 REGDEPTO.
-                03 CODIGO      PIC 9(04).
-                03 DENOMINA    PIC X(20).
-
+               VALUE OF FILE-ID IS "DPTO.DAT".
+       01 CADPTO.
+                03 CODIGO              PIC 9(04).
+                03 DENOMINACAO         PIC X(25).
+                03 SUBORDINACAO        PIC 9(01).
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD SUBORD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SUBORD.DAT".
+       01 REGSUBORD.
+                03 SUBCOD              PIC 9(01).
+                03 DENOMINACAO-SUB     PIC X(20).
        FD ARQIMP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQDEPTO.TXT".
@@ -43,23 +79,85 @@
        77 W-CONT       PIC 9(08) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERROSUB   PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        77 CONLIN       PIC 9(03) VALUE ZEROS.
        77 CONPAG     PIC 9(03) VALUE ZEROS.
+      *
+      * TABELA DE SUBORDINACAO USADA SOMENTE COMO PADRAO, ENQUANTO O
+      * CODIGO NAO ESTIVER CADASTRADO EM SUBORD.DAT (MANTIDO PELO
+      * FPP009)
+       01 TABSUB.
+                03 FILLER        PIC X(20) VALUE "PRESIDENCIA".
+                03 FILLER        PIC X(20) VALUE "VICE PRESIDENCIA".
+                03 FILLER        PIC X(20) VALUE "DIR. ADMINISTR.".
+                03 FILLER        PIC X(20) VALUE "DIR. COMERCIAL.".
+                03 FILLER        PIC X(20) VALUE "DIR. INDUSTRIAL".
+                03 FILLER        PIC X(20) VALUE "DIR. REL. MERCADO".
+       01 TBSUB REDEFINES TABSUB.
+                03 VETSUB              PIC X(20) OCCURS 6 TIMES.
+      *
+       77 W-AREA           PIC 9(01) VALUE ZEROS.
+       77 W-TOTAREA         PIC 9(05) VALUE ZEROS.
+       77 W-CONT-DEPTO      PIC 9(05) VALUE ZEROS.
+       77 MASK-TOT          PIC ZZZZ9.
+      * TOTAIS GERAIS PARA A PAGINA DE RESUMO DO FINAL DO RELATORIO
+       77 W-TOTDEPTOS       PIC 9(05) VALUE ZEROS.
+       01 TABDEPTOAREA.
+                03 VETDEPTOAREA   PIC 9(05) OCCURS 6 TIMES.
+      *
        01 CABEC.
                 03 FILLER PIC X(08) VALUE SPACES.
                 03 FILLER PIC X(05) VALUE "DEPTO".
-                03 FILLER PIC X(28) VALUE SPACES.
+                03 FILLER PIC X(08) VALUE SPACES.
                 03 FILLER PIC X(11) VALUE "DENOMINACAO".
+                03 FILLER PIC X(14) VALUE SPACES.
+                03 FILLER PIC X(14) VALUE "FUNCIONARIOS".
+
+       01 CABECAREA.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(10) VALUE "AREA: ".
+                03 IMPAREA PIC X(20).
 
        01 DETAL.
                 03 FILLER PIC X(05) VALUE SPACES.
-                03 IMPCOD PIC X(04).
+                03 IMPCOD PIC 9(04).
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 IMPDEN PIC X(25).
                 03 FILLER PIC X(10) VALUE SPACES.
-                03 IMPDEN PIC X(40).
-                03 FILLER PIC X(16) VALUE SPACES.
+                03 IMPQTD PIC ZZZZ9.
+
+       01 SUBTOT.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(31) VALUE
+                       "TOTAL DE FUNCIONARIOS DA AREA: ".
+                03 IMPSUBTOT PIC ZZZZ9.
+
+       01 CABTOTAL.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(30) VALUE
+                       "RESUMO GERAL DA ESTRUTURA".
+
+       01 LINTOTDEPTO.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(31) VALUE
+                       "TOTAL DE DEPARTAMENTOS........: ".
+                03 IMPTOTDEPTO PIC ZZZZ9.
+
+       01 CABPORAREA.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(31) VALUE
+                       "DEPARTAMENTOS POR AREA:".
+
+       01 LINAREATOT.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(04) VALUE SPACES.
+                03 IMPAREATOT PIC X(20).
+                03 FILLER PIC X(07) VALUE SPACES.
+                03 IMPQTDAREATOT PIC ZZZZ9.
       *-------------------------------------------------------
        SCREEN SECTION.
              01  CADDEPT.
@@ -70,12 +168,20 @@
        INICIO.
       *
        INC-OP0.
-           OPEN INPUT CADDEPTO.
+           OPEN INPUT DPTO.
            IF ST-ERRO NOT = "00"
-              MOVE "ERRO ABERTURA DO ARQ. CADCEP" TO MENS
+              MOVE "ERRO ABERTURA DO ARQ. DPTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO ROT-FIM.
+           CLOSE FUNC.
+           OPEN INPUT SUBORD.
            OPEN OUTPUT ARQIMP.
+           MOVE 1 TO W-AREA.
 
        ROT-CABEC.
                 ADD 1 TO CONPAG
@@ -83,13 +189,35 @@
                 MOVE SPACES TO REGIMP.
                 WRITE REGIMP.
 
-       LER-DEPTO.
+       ROT-AREA.
+                IF W-AREA > 6
+                   PERFORM ROT-TRAILER THRU ROT-TRAILER-FIM
+                   GO TO ROT-FIM.
+                MOVE VETSUB(W-AREA) TO IMPAREA.
+                MOVE W-AREA TO SUBCOD.
+                READ SUBORD
+                   NOT INVALID KEY
+                      MOVE DENOMINACAO-SUB TO IMPAREA.
+                WRITE REGIMP FROM CABECAREA.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE ZEROS TO W-TOTAREA.
+                CLOSE DPTO.
+                OPEN INPUT DPTO.
 
-                READ CADDEPTO NEXT
+       LER-DEPTO.
+                READ DPTO NEXT
                 IF ST-ERRO = "10"
-                     GO TO ROT-FIM.
+                     GO TO FIM-AREA.
+                IF SUBORDINACAO NOT = W-AREA
+                     GO TO LER-DEPTO.
+                PERFORM CONTA-FUNC THRU CONTA-FUNC-FIM.
                 MOVE CODIGO TO IMPCOD.
-                MOVE DENOMINA TO IMPDEN.
+                MOVE DENOMINACAO TO IMPDEN.
+                MOVE W-CONT-DEPTO TO IMPQTD.
+                ADD W-CONT-DEPTO TO W-TOTAREA.
+                ADD 1 TO W-TOTDEPTOS.
+                ADD 1 TO VETDEPTOAREA(W-AREA).
                 WRITE REGIMP FROM DETAL.
                 ADD 1 TO CONLIN
                 IF CONLIN < 10
@@ -99,18 +227,76 @@
                    MOVE SPACES TO REGIMP
                    WRITE REGIMP
                    WRITE REGIMP
-                   WRITE REGIMP
-                   WRITE REGIMP
                    GO TO ROT-CABEC.
 
+       FIM-AREA.
+                MOVE W-TOTAREA TO IMPSUBTOT.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM SUBTOT.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP.
+                ADD 1 TO W-AREA.
+                MOVE ZEROS TO CONLIN.
+                GO TO ROT-AREA.
 
       *
+      *****************************************
+      * PAGINA DE RESUMO/TOTAIS DO RELATORIO   *
+      *****************************************
+       ROT-TRAILER.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM CABTOTAL.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE W-TOTDEPTOS TO IMPTOTDEPTO.
+                WRITE REGIMP FROM LINTOTDEPTO.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM CABPORAREA.
+                MOVE 1 TO W-AREA.
+       ROT-TRAILER-AREAS.
+                IF W-AREA > 6
+                   GO TO ROT-TRAILER-FIM.
+                MOVE VETSUB(W-AREA) TO IMPAREATOT.
+                MOVE W-AREA TO SUBCOD.
+                READ SUBORD
+                   NOT INVALID KEY
+                      MOVE DENOMINACAO-SUB TO IMPAREATOT.
+                MOVE VETDEPTOAREA(W-AREA) TO IMPQTDAREATOT.
+                WRITE REGIMP FROM LINAREATOT.
+                ADD 1 TO W-AREA.
+                GO TO ROT-TRAILER-AREAS.
+       ROT-TRAILER-FIM.
+                EXIT.
+      *
+      *****************************************
+      * CONTAGEM DE FUNCIONARIOS POR DEPTO     *
+      *****************************************
+       CONTA-FUNC.
+                MOVE ZEROS TO W-CONT-DEPTO.
+                OPEN INPUT FUNC.
+       CONTA-FUNC-LER.
+                READ FUNC NEXT RECORD
+                   AT END GO TO CONTA-FUNC-FEC.
+                IF CODPTO = CODIGO
+                   ADD 1 TO W-CONT-DEPTO.
+                GO TO CONTA-FUNC-LER.
+       CONTA-FUNC-FEC.
+                CLOSE FUNC.
+       CONTA-FUNC-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-                CLOSE CADDEPTO.
+                CLOSE DPTO.
+                CLOSE SUBORD.
                 CLOSE ARQIMP.
       *          DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
@@ -136,4 +322,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
