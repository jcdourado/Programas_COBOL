@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADPARAM.
+      *
+      **************************************
+      * PARAMETROS DE APROVACAO (NOTA/FALTA) *
+      * UM UNICO REGISTRO, CHAVE FIXA "1"    *
+      **************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PARAM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPARAM
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM.DAT".
+       01 REGPARAM.
+                03 CODPARAM            PIC X(01).
+                03 MEDIAMIN            PIC 9(02)V99.
+                03 FALTAMAX            PIC 9(02).
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+       SCREEN SECTION.
+       01  TELAPARAM.
+           05  LINE 03  COLUMN 01
+               VALUE  "            PARAMETROS DE APROVACAO DO TERMO".
+           05  LINE 05  COLUMN 01
+               VALUE  "      MEDIA MINIMA PARA APROVACAO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "      MAXIMO DE FALTAS PERMITIDO:".
+           05  TMEDIAMIN
+               LINE 05  COLUMN 37  PIC 9,99
+               USING  MEDIAMIN
+               HIGHLIGHT.
+           05  TFALTAMAX
+               LINE 06  COLUMN 36  PIC 9(02)
+               USING  FALTAMAX
+               HIGHLIGHT.
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O PARAM
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT PARAM
+                      CLOSE PARAM
+                      MOVE "*** ARQUIVO PARAM SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO PARAM" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE "1" TO CODPARAM.
+                READ PARAM
+                   INVALID KEY
+                      MOVE 4,9 TO MEDIAMIN
+                      MOVE 11  TO FALTAMAX.
+                DISPLAY TELAPARAM.
+       INC-002.
+                ACCEPT TMEDIAMIN
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE PARAM
+                   GO TO ROT-FIM.
+       INC-003.
+                ACCEPT TFALTAMAX
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPARAM
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      REWRITE REGPARAM
+                      MOVE "*** DADOS ALTERADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
