@@ -26,8 +26,19 @@
                     ACCESS MODE  IS DYNAMIC                
                     RECORD KEY   IS CHAPA
                     FILE STATUS  IS ST-ERROFUNC
-                    ALTERNATE RECORD KEY IS CHAVE2 = NOME CHAPA
+                    ALTERNATE RECORD KEY IS CHAVE2FUNC = NOME CHAPA
                                                       WITH DUPLICATES.
+           SELECT OPTIONAL LOGALT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROLOG.
+           SELECT OPTIONAL NIVEL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NIVELCOD
+                    FILE STATUS  IS ST-ERRONIVEL.
+           SELECT OPTIONAL RESC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRORESC.
       *---------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -73,7 +84,63 @@
                     05 MESDEM              PIC 9(02). 
                     05 ANODEM              PIC 9(04).
                 03 STAT              PIC X(01).
+                03 CPF                 PIC 9(11).
+                03 CPFDIG REDEFINES CPF.
+                    05 CPFD                PIC 9(01) OCCURS 11 TIMES.
+                03 PIS                 PIC 9(11).
+                03 RG                   PIC X(12).
+                03 SALNEGOC             PIC 9(06)V99.
+                03 ESTCIVIL             PIC 9(01).
+       FD LOGALT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOGALT.DAT".
+       01 REGLOG.
+                03 DATALOG             PIC 9(08).
+                03 HORALOG             PIC 9(06).
+                03 PROGLOG             PIC X(08).
+                03 OPERLOG             PIC X(01).
+                03 CHAVEREG            PIC X(15).
+                03 VALORANT.
+                    05 VA-NOME             PIC X(35).
+                    05 VA-CODPTO           PIC 9(04).
+                    05 VA-CODCARG          PIC 9(04).
+                    05 VA-STAT             PIC X(01).
+                    05 FILLER              PIC X(06).
+                03 VALORNOV.
+                    05 VN-NOME             PIC X(35).
+                    05 VN-CODPTO           PIC 9(04).
+                    05 VN-CODCARG          PIC 9(04).
+                    05 VN-STAT             PIC X(01).
+                    05 FILLER              PIC X(06).
+       FD NIVEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "NIVEL.DAT".
+       01 REGNIVEL.
+                03 NIVELCOD            PIC 9(01).
+                03 DENOMINACAO-NIVEL   PIC X(20).
+       FD RESC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RESC.DAT".
+       01 REGRESC.
+                03 RC-CHAPA            PIC 9(06).
+                03 RC-NOME             PIC X(35).
+                03 RC-DTDEM            PIC 9(08).
+                03 RC-MESES-TRAB       PIC 9(02).
+                03 RC-SALDO-SAL        PIC 9(06)V99.
+                03 RC-AVISO            PIC 9(06)V99.
+                03 RC-13-PROP          PIC 9(06)V99.
+                03 RC-FERIAS-PROP      PIC 9(06)V99.
+                03 RC-TERCO-FER        PIC 9(06)V99.
+                03 RC-TOTAL-RESC       PIC 9(06)V99.
        WORKING-STORAGE SECTION.
+       77 ST-ERROLOG   PIC X(02) VALUE "00".
+       77 ST-ERRONIVEL PIC X(02) VALUE "00".
+       77 ST-ERRORESC  PIC X(02) VALUE "00".
+       77 W-OLD-NOME     PIC X(35) VALUE SPACES.
+       77 W-OLD-CODPTO   PIC 9(04) VALUE ZEROS.
+       77 W-OLD-CODCARG  PIC 9(04) VALUE ZEROS.
+       77 W-OLD-STAT     PIC X(01) VALUE SPACES.
+       77 W-OLD-DTDEM    PIC 9(08) VALUE ZEROS.
        01 TABNIVEL.
                 03 FILLER        PIC X(20) VALUE "DIRETORIA".
                 03 FILLER        PIC X(20) VALUE "GERENCIA TATICA".
@@ -109,7 +176,36 @@
        77 TEXTTIPO        PIC X(10) VALUE SPACES.
        77 TEXTSEXO        PIC X(09) VALUE SPACES.
        77 TEXTOPC        PIC X(09) VALUE SPACES.
+       77 TEXTESTCIVIL   PIC X(15) VALUE SPACES.
        77 VERIFI         PIC X(02) VALUE "00".
+      *
+       77 W-LIN          PIC 9(02) VALUE ZEROS.
+       77 W-LINDISP      PIC 9(02) VALUE ZEROS.
+      *
+       01 W-HOJE         PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-AAMMDD REDEFINES W-HOJE.
+                03 W-HJ-ANO  PIC 9(04).
+                03 W-HJ-MES  PIC 9(02).
+                03 W-HJ-DIA  PIC 9(02).
+      *
+       77 W-CPF-SOMA     PIC 9(04) VALUE ZEROS.
+       77 W-CPF-QUOC     PIC 9(04) VALUE ZEROS.
+       77 W-CPF-REST     PIC 9(02) VALUE ZEROS.
+       77 W-CPF-DV1      PIC 9(01) VALUE ZEROS.
+       77 W-CPF-DV2      PIC 9(01) VALUE ZEROS.
+       77 W-CPF-IND      PIC 9(02) VALUE ZEROS.
+       77 W-CPF-PESO     PIC 9(02) VALUE ZEROS.
+       77 W-CPF-IGUAL    PIC 9(01) VALUE ZEROS.
+      *
+      * CALCULO AUTOMATICO DE RESCISAO
+       77 MESES-TRAB     PIC 9(02) VALUE ZEROS.
+       77 VL-SALDO-SAL   PIC 9(06)V99 VALUE ZEROS.
+       77 VL-AVISO       PIC 9(06)V99 VALUE ZEROS.
+       77 VL-13-PROP     PIC 9(06)V99 VALUE ZEROS.
+       77 VL-FERIAS-PROP PIC 9(06)V99 VALUE ZEROS.
+       77 VL-TERCO-FER   PIC 9(06)V99 VALUE ZEROS.
+       77 VL-TOTAL-RESC  PIC 9(06)V99 VALUE ZEROS.
+       77 W-BASE-RESC    PIC 9(06)V99 VALUE ZEROS.
       *
        SCREEN SECTION.
        01  TELAFUNC.
@@ -135,16 +231,26 @@
                VALUE  "              TIPO SALARIO:".
            05  LINE 12  COLUMN 41 
                VALUE  "        SUBORDINACAO:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  "              SALARIO BASE:".
-           05  LINE 13  COLUMN 41 
+           05  LINE 13  COLUMN 41
                VALUE  "   NIVEL HIERARQUICO:".
-           05  LINE 15  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "      SALARIO NEGOCIADO:".
+           05  LINE 15  COLUMN 01
                VALUE  "      DATA ADMISSAO:".
            05  LINE 16  COLUMN 01 
                VALUE  "      DATA DEMISSAO:".
-           05  LINE 17  COLUMN 01 
+           05  LINE 17  COLUMN 01
                VALUE  "      STATUS:".
+           05  LINE 17  COLUMN 41
+               VALUE  "   ESTADO CIVIL:".
+           05  LINE 04  COLUMN 01
+               VALUE  "      CPF:".
+           05  LINE 04  COLUMN 41
+               VALUE  "          PIS:".
+           05  LINE 11  COLUMN 01
+               VALUE  "      RG:".
            05  TCHAPA
                LINE 05  COLUMN 25  PIC 9(06)
                USING  CHAPA
@@ -201,11 +307,64 @@
                LINE 17  COLUMN 25  PIC X(01)
                USING  STAT
                HIGHLIGHT.
+           05  TCPF
+               LINE 04  COLUMN 14  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TPIS
+               LINE 04  COLUMN 57  PIC 9(11)
+               USING  PIS
+               HIGHLIGHT.
+           05  TRG
+               LINE 11  COLUMN 14  PIC X(12)
+               USING  RG
+               HIGHLIGHT.
+           05  TSALNEGOC
+               LINE 14  COLUMN 26  PIC 999999,99
+               USING  SALNEGOC
+               HIGHLIGHT.
+           05  TESTCIVIL
+               LINE 17  COLUMN 63  PIC 9(01)
+               USING  ESTCIVIL
+               HIGHLIGHT.
+      *
+       01  TELARESC.
+           05  LINE 19  COLUMN 01
+               VALUE  "      RESCISAO: MESES TRAB=".
+           05  TMESESTRAB
+               LINE 19  COLUMN 29  PIC 99
+               USING  MESES-TRAB.
+           05  LINE 19  COLUMN 41  VALUE  "SALDO SAL=".
+           05  TVLSALDOSAL
+               LINE 19  COLUMN 51  PIC 999999,99
+               USING  VL-SALDO-SAL.
+           05  LINE 20  COLUMN 01  VALUE  "      AVISO PREVIO=".
+           05  TVLAVISO
+               LINE 20  COLUMN 21  PIC 999999,99
+               USING  VL-AVISO.
+           05  LINE 20  COLUMN 41  VALUE  "13 PROPORC=".
+           05  TVL13PROP
+               LINE 20  COLUMN 52  PIC 999999,99
+               USING  VL-13-PROP.
+           05  LINE 21  COLUMN 01  VALUE  "      FERIAS PROPORC=".
+           05  TVLFERIASPROP
+               LINE 21  COLUMN 23  PIC 999999,99
+               USING  VL-FERIAS-PROP.
+           05  LINE 21  COLUMN 41  VALUE  "1/3 FERIAS=".
+           05  TVLTERCOFER
+               LINE 21  COLUMN 52  PIC 999999,99
+               USING  VL-TERCO-FER.
+           05  LINE 22  COLUMN 01  VALUE  "      TOTAL RESCISAO=".
+           05  TVLTOTALRESC
+               LINE 22  COLUMN 23  PIC 999999,99
+               USING  VL-TOTAL-RESC.
       *
        PROCEDURE DIVISION.
        INICIO.
       *
        INC-OP0.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT NIVEL.
            OPEN I-O FUNC
            IF ST-ERROFUNC NOT = "00"
                IF ST-ERROFUNC = "30"
@@ -222,20 +381,28 @@
                     NEXT SENTENCE.
        INC-001.
                 MOVE ZEROS TO DTNASC DTADM DTDEM SUBORDINACAO.
-                MOVE SPACES TO TEXTOSUB TEXTONIVEL TEXTTIPO TEXTOPC. 
+                MOVE ZEROS TO W-OLD-DTDEM.
+                MOVE SPACES TO TEXTOSUB TEXTONIVEL TEXTTIPO TEXTOPC.
                 MOVE SPACES TO NOME SEXO OPCSEX STAT TIPSAL TEXTSEXO.
+                MOVE SPACES TO TEXTESTCIVIL.
                 MOVE ZEROS TO CHAPA CODCARG CODPTO SALBAS NIVELHIER.
-                MOVE ZEROS TO CODIGO CODIGO1.  
+                MOVE ZEROS TO CODIGO CODIGO1 CPF PIS SALNEGOC ESTCIVIL.
+                MOVE SPACES TO RG.
                 DISPLAY TELAFUNC.
                 DISPLAY (12, 31) TEXTTIPO.  
                 DISPLAY (12, 65) TEXTOSUB.
                 DISPLAY (13, 65) TEXTONIVEL.
        INC-002.
+                DISPLAY (23, 01) "F4=PESQUISAR FUNCIONARIOS POR NOME"
                 ACCEPT TCHAPA
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE FUNC
+                   CLOSE NIVEL
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   PERFORM PESQ-FUNC THRU PESQ-FUNC-FIM
+                   GO TO INC-001.
                 IF CHAPA  = 0
                    MOVE "*** CHAPA  INVALIDA ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -252,6 +419,11 @@
                       PERFORM VER-SEXO
                       PERFORM VER-OPC
                       DISPLAY TELAFUNC
+                      MOVE NOME TO W-OLD-NOME
+                      MOVE CODPTO TO W-OLD-CODPTO
+                      MOVE CODCARG TO W-OLD-CODCARG
+                      MOVE STAT TO W-OLD-STAT
+                      MOVE DTDEM TO W-OLD-DTDEM
                       MOVE "***FUNCIONARIO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -312,9 +484,14 @@
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO INC-006.
        INC-007.
+                DISPLAY (23, 01) "F4=PESQUISAR DEPARTAMENTOS (DPTO.DAT)"
                 ACCEPT TCODPTO.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = 05
+                   PERFORM PESQ-DPTO THRU PESQ-DPTO-FIM
+                   DISPLAY TELAFUNC
+                   GO TO INC-007.
        LER-DPTO.
                 MOVE CODPTO TO CODIGO.
                 OPEN INPUT DPTO.
@@ -337,9 +514,14 @@
                 DISPLAY (12, 31) TEXTTIPO.  
                 DISPLAY (12, 65) TEXTOSUB.  
        INC-008.
+                DISPLAY (23, 01) "F4=PESQUISAR CARGOS (CARG.DAT)"
                 ACCEPT TCODCARG.
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.  
+                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = 05
+                   PERFORM PESQ-CARG THRU PESQ-CARG-FIM
+                   DISPLAY TELAFUNC
+                   GO TO INC-008.
        LER-CARG.
                 MOVE CODCARG TO CODIGO1.
                 OPEN INPUT CARG.
@@ -351,7 +533,12 @@
        MOSTRA2.
                 DISPLAY TELAFUNC.
                 MOVE VETNIVEL(NIVELHIER) TO TEXTONIVEL
+                MOVE NIVELHIER TO NIVELCOD
+                READ NIVEL
+                   NOT INVALID KEY
+                      MOVE DENOMINACAO-NIVEL TO TEXTONIVEL
                 DISPLAY (13, 65) TEXTONIVEL.
+                PERFORM VER-TIPO.
        INC-009.
                 ACCEPT TDTADM
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -370,37 +557,57 @@
                    MOVE "*** DATA DEMISSAO  INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-010. 
-                IF ANODEM NOT > ANOADM
-                   IF ANODEM = ANOADM
-                      IF MESDEM NOT > MESADM
-                          IF MESDEM = MESADM
-                              IF DIADEM NOT > DIAADM
-                       MOVE "*** DATA DEMISSAO INVALIDA ***" TO MENS
-                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO INC-010
-                              ELSE 
-
-                          ELSE
-                       MOVE "*** DATA DEMISSAO INVALIDA ***" TO MENS
-                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO INC-010
-                     ELSE
-
-                   ELSE
+                IF ANODEM < ANOADM
+                OR (ANODEM = ANOADM AND MESDEM < MESADM)
+                OR (ANODEM = ANOADM AND MESDEM = MESADM
+                                    AND DIADEM NOT > DIAADM)
                        MOVE "*** DATA DEMISSAO INVALIDA ***" TO MENS
                        PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO INC-010.
+                IF DTDEM NOT = ZEROS
+                   IF ANODEM > W-HJ-ANO
+                   OR (ANODEM = W-HJ-ANO AND MESDEM > W-HJ-MES)
+                   OR (ANODEM = W-HJ-ANO AND MESDEM = W-HJ-MES
+                                       AND DIADEM > W-HJ-DIA)
+                      MOVE "*** DATA DEMISSAO NAO PODE SER FUTURA **"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-010.
        INC-011.
                 ACCEPT TSTAT
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-010.
+       INC-012.
+                ACCEPT TCPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+                PERFORM VER-CPF THRU VER-CPF-FIM.
+       INC-013.
+                ACCEPT TPIS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+       INC-014.
+                ACCEPT TRG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
+       INC-015.
+                ACCEPT TSALNEGOC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+       INC-016.
+                ACCEPT TESTCIVIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-015.
+                PERFORM VER-ESTCIV THRU VER-ESTCIV-FIM.
+                IF DTDEM NOT = ZEROS AND DTDEM NOT = W-OLD-DTDEM
+                   PERFORM CALC-RESCISAO THRU CALC-RESCISAO-FIM.
                 IF VERIFI = 01 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-011.
+                IF W-ACT = 02 GO TO INC-016.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "***DADOS RECUSADOS PELO OPERADOR **" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -412,6 +619,15 @@
        INC-WR1.
                 WRITE CADFUN
                 IF ST-ERROFUNC = "00" OR "02"
+                      MOVE SPACES TO VALORANT
+                      MOVE ZEROS TO VA-CODPTO VA-CODCARG
+                      MOVE NOME TO VN-NOME
+                      MOVE CODPTO TO VN-CODPTO
+                      MOVE CODCARG TO VN-CODCARG
+                      MOVE STAT TO VN-STAT
+                      MOVE "I" TO OPERLOG
+                      MOVE CHAPA TO CHAVEREG
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -457,8 +673,17 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE SPACES TO VALORNOV
+                MOVE ZEROS TO VN-CODPTO VN-CODCARG
+                MOVE W-OLD-NOME TO VA-NOME
+                MOVE W-OLD-CODPTO TO VA-CODPTO
+                MOVE W-OLD-CODCARG TO VA-CODCARG
+                MOVE W-OLD-STAT TO VA-STAT
+                MOVE "E" TO OPERLOG
+                MOVE CHAPA TO CHAVEREG
                 DELETE FUNC RECORD
                 IF ST-ERROFUNC = "00"
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***  " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -483,6 +708,20 @@
                 MOVE 00 TO VERIFI.
                 REWRITE CADFUN
                 IF ST-ERROFUNC = "00" OR "02"
+                   MOVE SPACES TO VALORANT VALORNOV
+                   MOVE ZEROS TO VA-CODPTO VA-CODCARG
+                   MOVE ZEROS TO VN-CODPTO VN-CODCARG
+                   MOVE W-OLD-NOME TO VA-NOME
+                   MOVE W-OLD-CODPTO TO VA-CODPTO
+                   MOVE W-OLD-CODCARG TO VA-CODCARG
+                   MOVE W-OLD-STAT TO VA-STAT
+                   MOVE NOME TO VN-NOME
+                   MOVE CODPTO TO VN-CODPTO
+                   MOVE CODCARG TO VN-CODCARG
+                   MOVE STAT TO VN-STAT
+                   MOVE "A" TO OPERLOG
+                   MOVE CHAPA TO CHAVEREG
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -490,6 +729,289 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * CALCULO AUTOMATICO DE RESCISAO/AVISO   *
+      *****************************************
+      *
+       CALC-RESCISAO.
+                IF SALNEGOC > ZEROS
+                   MOVE SALNEGOC TO W-BASE-RESC
+                ELSE
+                   MOVE SALBAS TO W-BASE-RESC.
+                COMPUTE MESES-TRAB = (ANODEM - ANOADM) * 12
+                                    + (MESDEM - MESADM).
+                IF DIADEM >= 15
+                   ADD 1 TO MESES-TRAB.
+                COMPUTE VL-SALDO-SAL ROUNDED =
+                                    (W-BASE-RESC / 30) * DIADEM.
+                MOVE W-BASE-RESC TO VL-AVISO.
+                COMPUTE VL-13-PROP ROUNDED =
+                                    (W-BASE-RESC / 12) * MESES-TRAB.
+                COMPUTE VL-FERIAS-PROP ROUNDED =
+                                    (W-BASE-RESC / 12) * MESES-TRAB.
+                COMPUTE VL-TERCO-FER ROUNDED =
+                                    VL-FERIAS-PROP / 3.
+                COMPUTE VL-TOTAL-RESC ROUNDED =
+                         VL-SALDO-SAL + VL-AVISO + VL-13-PROP
+                                      + VL-FERIAS-PROP + VL-TERCO-FER.
+                DISPLAY TELARESC.
+                PERFORM GRAVA-RESC THRU GRAVA-RESC-FIM.
+       CALC-RESCISAO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * GRAVACAO DO REGISTRO DE RESCISAO       *
+      *****************************************
+      *
+       GRAVA-RESC.
+                MOVE CHAPA          TO RC-CHAPA.
+                MOVE NOME           TO RC-NOME.
+                MOVE DTDEM          TO RC-DTDEM.
+                MOVE MESES-TRAB     TO RC-MESES-TRAB.
+                MOVE VL-SALDO-SAL   TO RC-SALDO-SAL.
+                MOVE VL-AVISO       TO RC-AVISO.
+                MOVE VL-13-PROP     TO RC-13-PROP.
+                MOVE VL-FERIAS-PROP TO RC-FERIAS-PROP.
+                MOVE VL-TERCO-FER   TO RC-TERCO-FER.
+                MOVE VL-TOTAL-RESC  TO RC-TOTAL-RESC.
+                OPEN EXTEND RESC.
+                WRITE REGRESC.
+                CLOSE RESC.
+       GRAVA-RESC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * VALIDACAO DO DIGITO VERIFICADOR DO CPF *
+      *****************************************
+      *
+       VER-CPF.
+                IF CPF = ZEROS
+                   GO TO VER-CPF-FIM.
+                PERFORM VER-CPF-REP THRU VER-CPF-REP-FIM.
+                MOVE ZEROS TO W-CPF-SOMA
+                MOVE 1 TO W-CPF-IND
+                MOVE 10 TO W-CPF-PESO.
+       VER-CPF-SOMA1.
+                IF W-CPF-IND > 9
+                   GO TO VER-CPF-SOMA1-FIM.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                                      (CPFD(W-CPF-IND) * W-CPF-PESO)
+                ADD 1 TO W-CPF-IND
+                SUBTRACT 1 FROM W-CPF-PESO
+                GO TO VER-CPF-SOMA1.
+       VER-CPF-SOMA1-FIM.
+                DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-QUOC
+                                        REMAINDER W-CPF-REST.
+                IF W-CPF-REST < 2
+                   MOVE 0 TO W-CPF-DV1
+                ELSE
+                   COMPUTE W-CPF-DV1 = 11 - W-CPF-REST.
+                MOVE ZEROS TO W-CPF-SOMA
+                MOVE 1 TO W-CPF-IND
+                MOVE 11 TO W-CPF-PESO.
+       VER-CPF-SOMA2.
+                IF W-CPF-IND > 9
+                   GO TO VER-CPF-SOMA2-FIM.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                                      (CPFD(W-CPF-IND) * W-CPF-PESO)
+                ADD 1 TO W-CPF-IND
+                SUBTRACT 1 FROM W-CPF-PESO
+                GO TO VER-CPF-SOMA2.
+       VER-CPF-SOMA2-FIM.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA + (W-CPF-DV1 * 2)
+                DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-QUOC
+                                        REMAINDER W-CPF-REST.
+                IF W-CPF-REST < 2
+                   MOVE 0 TO W-CPF-DV2
+                ELSE
+                   COMPUTE W-CPF-DV2 = 11 - W-CPF-REST.
+                IF W-CPF-IGUAL = 1 OR CPFD(10) NOT = W-CPF-DV1
+                                   OR CPFD(11) NOT = W-CPF-DV2
+                   MOVE "*** CPF INVALIDO (DIGITO VERIFICADOR) ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-012.
+       VER-CPF-FIM.
+                EXIT.
+      *
+       VER-CPF-REP.
+                MOVE 1 TO W-CPF-IGUAL
+                MOVE 2 TO W-CPF-IND.
+       VER-CPF-REP-LOOP.
+                IF W-CPF-IND > 11
+                   GO TO VER-CPF-REP-FIM.
+                IF CPFD(W-CPF-IND) NOT = CPFD(1)
+                   MOVE 0 TO W-CPF-IGUAL
+                   GO TO VER-CPF-REP-FIM.
+                ADD 1 TO W-CPF-IND
+                GO TO VER-CPF-REP-LOOP.
+       VER-CPF-REP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * CRUZAMENTO TIPSAL X NIVELHIER DO CARGO *
+      * (MESMA REGRA DE FPP002/VER-TIPO)       *
+      *****************************************
+      *
+       VER-TIPO.
+                IF (TIPSAL = "H" OR TIPSAL = "h") AND NIVELHIER = 7
+                   NEXT SENTENCE
+                ELSE
+                IF (TIPSAL = "M" OR TIPSAL = "m") AND NIVELHIER = 7
+                   NEXT SENTENCE
+                ELSE
+                IF TIPSAL = "D" OR TIPSAL = "d"
+                   NEXT SENTENCE
+                ELSE
+                   MOVE "***CARGO C/ TIPO SALARIO X NIVEL INVALIDO**"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-008.
+      *
+      *****************************************
+      * VERIFICACAO DO ESTADO CIVIL            *
+      * (MESMAS OPCOES JA USADAS EM CADFUN)    *
+      *****************************************
+      *
+       VER-ESTCIV.
+                IF ESTCIVIL = 1 OR ESTCIVIL = 2 OR ESTCIVIL = 3
+                OR ESTCIVIL = 4 OR ESTCIVIL = 5 OR ESTCIVIL = 6
+                   IF ESTCIVIL = 1
+                      MOVE "SOLTEIRO" TO TEXTESTCIVIL
+                   ELSE
+                   IF ESTCIVIL = 2
+                      MOVE "CASADO" TO TEXTESTCIVIL
+                   ELSE
+                   IF ESTCIVIL = 3
+                      MOVE "VIUVO" TO TEXTESTCIVIL
+                   ELSE
+                   IF ESTCIVIL = 4
+                      MOVE "DESQUITADO" TO TEXTESTCIVIL
+                   ELSE
+                   IF ESTCIVIL = 5
+                      MOVE "OUTROS" TO TEXTESTCIVIL
+                   ELSE
+                      MOVE "UNIAO ESTAVEL" TO TEXTESTCIVIL
+                ELSE
+                   MOVE "*** ESTADO CIVIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-016.
+                DISPLAY (17, 65) TEXTESTCIVIL.
+       VER-ESTCIV-FIM.
+                EXIT.
+      *
+      *****************************************
+      * JANELA DE PESQUISA DE DEPTO/CARGO      *
+      *****************************************
+      *
+       PESQ-DPTO.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "CONSULTA A DPTO.DAT - CODIGO/DENOMINA"
+                MOVE ZEROS TO W-LIN
+                OPEN INPUT DPTO.
+       PESQ-DPTO-LER.
+                READ DPTO NEXT RECORD
+                   AT END GO TO PESQ-DPTO-FEC.
+                ADD 1 TO W-LIN
+                COMPUTE W-LINDISP = W-LIN + 2
+                DISPLAY (W-LINDISP, 05) CODIGO
+                DISPLAY (W-LINDISP, 15) DENOMINACAO
+                IF W-LIN < 18
+                   GO TO PESQ-DPTO-LER.
+                DISPLAY (22, 05) "ENTER = CONTINUA A LISTA"
+                ACCEPT (22, 30) W-OPCAO
+                MOVE ZEROS TO W-LIN
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "CONSULTA A DPTO.DAT - CODIGO/DENOMINA"
+                GO TO PESQ-DPTO-LER.
+       PESQ-DPTO-FEC.
+                CLOSE DPTO.
+                DISPLAY (22, 05) "ENTER = VOLTA AO CADASTRO"
+                ACCEPT (22, 32) W-OPCAO.
+       PESQ-DPTO-FIM.
+                EXIT.
+      *
+       PESQ-CARG.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "CONSULTA A CARG.DAT - CODIGO/DENOMINA"
+                MOVE ZEROS TO W-LIN
+                OPEN INPUT CARG.
+       PESQ-CARG-LER.
+                READ CARG NEXT RECORD
+                   AT END GO TO PESQ-CARG-FEC.
+                ADD 1 TO W-LIN
+                COMPUTE W-LINDISP = W-LIN + 2
+                DISPLAY (W-LINDISP, 05) CODIGO1
+                DISPLAY (W-LINDISP, 15) DENOMINACAO1
+                IF W-LIN < 18
+                   GO TO PESQ-CARG-LER.
+                DISPLAY (22, 05) "ENTER = CONTINUA A LISTA"
+                ACCEPT (22, 30) W-OPCAO
+                MOVE ZEROS TO W-LIN
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "CONSULTA A CARG.DAT - CODIGO/DENOMINA"
+                GO TO PESQ-CARG-LER.
+       PESQ-CARG-FEC.
+                CLOSE CARG.
+                DISPLAY (22, 05) "ENTER = VOLTA AO CADASTRO"
+                ACCEPT (22, 32) W-OPCAO.
+       PESQ-CARG-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PESQUISA DE FUNCIONARIO POR NOME       *
+      * (ACESSO VIA CHAVE2 = NOME+CHAPA)       *
+      *****************************************
+      *
+       PESQ-FUNC.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "PESQUISA DE FUNCIONARIO POR NOME"
+                DISPLAY (03, 05) "DIGITE O NOME (OU INICIO DO NOME): "
+                MOVE SPACES TO NOME
+                ACCEPT (03, 42) NOME
+                MOVE ZEROS TO CHAPA
+                MOVE ZEROS TO W-LIN
+                START FUNC KEY IS NOT LESS THAN CHAVE2FUNC
+                   INVALID KEY
+                      DISPLAY (22, 05)
+                          "NENHUM FUNCIONARIO A PARTIR DESSE NOME"
+                      ACCEPT (22, 46) W-OPCAO
+                      GO TO PESQ-FUNC-FIM.
+       PESQ-FUNC-LER.
+                READ FUNC NEXT RECORD
+                   AT END
+                      DISPLAY (22, 05) "FIM DA LISTA"
+                      ACCEPT (22, 20) W-OPCAO
+                      GO TO PESQ-FUNC-FIM.
+                ADD 1 TO W-LIN
+                COMPUTE W-LINDISP = W-LIN + 2
+                DISPLAY (W-LINDISP, 05) CHAPA
+                DISPLAY (W-LINDISP, 15) NOME
+                IF W-LIN < 18
+                   GO TO PESQ-FUNC-LER.
+                DISPLAY (22, 05) "ENTER = CONTINUA A LISTA"
+                ACCEPT (22, 30) W-OPCAO
+                MOVE ZEROS TO W-LIN
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "PESQUISA DE FUNCIONARIO POR NOME"
+                GO TO PESQ-FUNC-LER.
+       PESQ-FUNC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * GRAVACAO DO LOG DE ALTERACOES (LOGALT) *
+      *****************************************
+      *
+       GRAVA-LOG.
+                MOVE "FPP003" TO PROGLOG
+                ACCEPT DATALOG FROM DATE YYYYMMDD
+                ACCEPT HORALOG FROM TIME
+                OPEN EXTEND LOGALT.
+                WRITE REGLOG.
+                CLOSE LOGALT.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -520,4 +1042,4 @@
        ROT-MENS-FIM.
            CLOSE DPTO CARG.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
