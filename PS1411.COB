@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTFER.
+      **************************************
+      * RELATORIO DE FERIAS VENCIDAS/A VENCER *
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FERIAS.DAT".
+       01 CADFERIAS.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 ANOREF          PIC 9(04).
+                03 DTINICIO            PIC 9(08).
+                03 DIASGOZO            PIC 9(02).
+                03 DTLIMITE             PIC 9(08).
+                03 DT-LIMITE REDEFINES DTLIMITE.
+                    05 DIALIM               PIC 9(02).
+                    05 MESLIM               PIC 9(02).
+                    05 ANOLIM               PIC 9(04).
+                03 STATFER             PIC X(01).
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC/ESTCIVIL SAO DE FPP003 - MANTIDOS AQUI SO
+      * PARA CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFER.TXT".
+       01 REGIMP PIC X(80).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 CONLIN       PIC 9(03) VALUE ZEROS.
+       77 CONPAG       PIC 9(03) VALUE ZEROS.
+       01 W-HOJE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-AAMMDD REDEFINES W-HOJE.
+                03 W-HJ-ANO  PIC 9(04).
+                03 W-HJ-MES  PIC 9(02).
+                03 W-HJ-DIA  PIC 9(02).
+      *
+       01 CABEC.
+                03 FILLER PIC X(06) VALUE "CHAPA".
+                03 FILLER PIC X(06) VALUE SPACES.
+                03 FILLER PIC X(25) VALUE "NOME".
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(10) VALUE "DT LIMITE".
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(10) VALUE "SITUACAO".
+       01 DETAL.
+                03 IMPCHAPA PIC 9(06).
+                03 FILLER PIC X(06) VALUE SPACES.
+                03 IMPNOME PIC X(25).
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 IMPLIMITE PIC 99/99/9999.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 IMPSIT PIC X(12).
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT FERIAS.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FERIAS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQIMP.
+       ROT-CABEC.
+                ADD 1 TO CONPAG
+                WRITE REGIMP FROM CABEC.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+       LER-FERIAS.
+                READ FERIAS NEXT
+                IF ST-ERRO = "10"
+                     GO TO ROT-FIM.
+                IF STATFER = "G" OR STATFER = "g"
+                     GO TO LER-FERIAS.
+                MOVE CHAPAFUNC TO CHAPA.
+                READ FUNC
+                   INVALID KEY GO TO LER-FERIAS.
+                MOVE CHAPAFUNC TO IMPCHAPA.
+                MOVE NOME TO IMPNOME.
+                MOVE DTLIMITE TO IMPLIMITE.
+                IF ANOLIM < W-HJ-ANO
+                OR (ANOLIM = W-HJ-ANO AND MESLIM < W-HJ-MES)
+                OR (ANOLIM = W-HJ-ANO AND MESLIM = W-HJ-MES
+                                      AND DIALIM < W-HJ-DIA)
+                   MOVE "VENCIDA" TO IMPSIT
+                ELSE
+                   MOVE "A VENCER" TO IMPSIT.
+                WRITE REGIMP FROM DETAL.
+                ADD 1 TO CONLIN
+                IF CONLIN < 10
+                   GO TO LER-FERIAS
+                ELSE
+                   MOVE ZEROS TO CONLIN
+                   MOVE SPACES TO REGIMP
+                   WRITE REGIMP
+                   WRITE REGIMP
+                   GO TO ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FERIAS FUNC ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
