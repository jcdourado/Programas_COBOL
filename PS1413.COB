@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERABANC.
+      **************************************
+      * GERACAO DE ARQUIVO BANCARIO (CNAB) *
+      * PARA PAGAMENTO DA FOLHA POR        *
+      * DEPOSITO EM CONTA                  *
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERROFOLHA.
+
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+
+           SELECT OPTIONAL BANCO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BC-CHAPAFUNC
+                    FILE STATUS  IS ST-ERROBANCO.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA.DAT".
+       01 CADFOLHA.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 PERIODO.
+                        07 ANO         PIC 9(04).
+                        07 MES         PIC 9(02).
+                03 SALBRUTO            PIC 9(06)V99.
+                03 INSS                PIC 9(06)V99.
+                03 IMPRENDA            PIC 9(06)V99.
+                03 VALETRANS           PIC 9(06)V99.
+                03 VALEREFEI           PIC 9(06)V99.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD BANCO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "BANCO.DAT".
+       01 CADBANCO.
+                03 BC-CHAPAFUNC        PIC 9(06).
+                03 BC-CODBANCO         PIC 9(03).
+                03 BC-AGENCIA          PIC 9(05).
+                03 BC-DIGAGENCIA       PIC X(01).
+                03 BC-CONTA            PIC 9(12).
+                03 BC-DIGCONTA         PIC X(01).
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBAN.TXT".
+       01 REGIMP PIC X(100).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFOLHA PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERROBANCO PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-LIQUIDO    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTREG     PIC 9(06) VALUE ZEROS.
+       77 W-TOTVALOR   PIC 9(10)V99 VALUE ZEROS.
+       01 PERIODO-FILTRO.
+                03 ANO-FILTRO          PIC 9(04) VALUE ZEROS.
+                03 MES-FILTRO          PIC 9(02) VALUE ZEROS.
+      *
+      * REGISTRO HEADER DO ARQUIVO (TIPO 0)
+       01 REGHEAD.
+                03 HD-TIPO         PIC 9(01) VALUE 0.
+                03 HD-EMPRESA      PIC X(30) VALUE
+                       "FOLHA DE PAGAMENTO".
+                03 HD-PERIODO      PIC 9(06).
+                03 FILLER          PIC X(63) VALUE SPACES.
+      * REGISTRO DETALHE (TIPO 1) - UM POR FUNCIONARIO PAGO
+       01 REGDETAL.
+                03 DT-TIPO         PIC 9(01) VALUE 1.
+                03 DT-CHAPA        PIC 9(06).
+                03 DT-NOME         PIC X(35).
+                03 DT-BANCO        PIC 9(03) VALUE ZEROS.
+                03 DT-AGENCIA      PIC 9(05) VALUE ZEROS.
+                03 DT-CONTA        PIC 9(12) VALUE ZEROS.
+                03 DT-VALOR        PIC 9(10)V99.
+                03 FILLER          PIC X(26) VALUE SPACES.
+      * REGISTRO TRAILER (TIPO 9) - TOTAIS DE CONTROLE DO ARQUIVO
+       01 REGTRAIL.
+                03 TR-TIPO         PIC 9(01) VALUE 9.
+                03 TR-TOTREG       PIC 9(06).
+                03 TR-TOTVALOR     PIC 9(10)V99.
+                03 FILLER          PIC X(81) VALUE SPACES.
+      *-------------------------------------------------------
+       SCREEN SECTION.
+             01  TELAFILTRO.
+             05  BLANK SCREEN.
+             05  LINE 05 COLUMN 10
+                 VALUE "PERIODO A PAGAR - MES/ANO : ".
+             05  TMES-FILTRO
+                 LINE 05 COLUMN 39 PIC 99
+                 USING MES-FILTRO
+                 HIGHLIGHT.
+             05  LINE 05 COLUMN 41 VALUE "/".
+             05  TANO-FILTRO
+                 LINE 05 COLUMN 42 PIC 9999
+                 USING ANO-FILTRO
+                 HIGHLIGHT.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT FOLHA.
+           IF ST-ERROFOLHA NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FOLHA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT BANCO.
+           DISPLAY TELAFILTRO.
+           ACCEPT TMES-FILTRO.
+           ACCEPT TANO-FILTRO.
+           OPEN OUTPUT ARQIMP.
+           COMPUTE HD-PERIODO = (ANO-FILTRO * 100) + MES-FILTRO.
+           WRITE REGIMP FROM REGHEAD.
+      *
+       LER-FOLHA.
+                READ FOLHA NEXT
+                IF ST-ERROFOLHA = "10"
+                     GO TO ROT-TRAILER.
+                IF ANO NOT = ANO-FILTRO OR MES NOT = MES-FILTRO
+                   GO TO LER-FOLHA.
+                MOVE CHAPAFUNC TO CHAPA.
+                READ FUNC
+                   INVALID KEY GO TO LER-FOLHA.
+                COMPUTE W-LIQUIDO = SALBRUTO - INSS - IMPRENDA
+                                  - VALETRANS - VALEREFEI.
+                MOVE CHAPAFUNC TO DT-CHAPA.
+                MOVE NOME TO DT-NOME.
+                MOVE ZEROS TO DT-BANCO DT-AGENCIA DT-CONTA.
+                MOVE CHAPAFUNC TO BC-CHAPAFUNC.
+                READ BANCO
+                   NOT INVALID KEY
+                      MOVE BC-CODBANCO TO DT-BANCO
+                      MOVE BC-AGENCIA  TO DT-AGENCIA
+                      MOVE BC-CONTA    TO DT-CONTA.
+                MOVE W-LIQUIDO TO DT-VALOR.
+                WRITE REGIMP FROM REGDETAL.
+                ADD 1 TO W-TOTREG.
+                ADD W-LIQUIDO TO W-TOTVALOR.
+                GO TO LER-FOLHA.
+      *
+       ROT-TRAILER.
+                MOVE W-TOTREG TO TR-TOTREG.
+                MOVE W-TOTVALOR TO TR-TOTVALOR.
+                WRITE REGIMP FROM REGTRAIL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FOLHA FUNC BANCO ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
