@@ -9,11 +9,24 @@
        FILE-CONTROL.
        SELECT DPTO ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC                
+                    ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = DENOMINACAO CODIGO
                                                       WITH DUPLICATES.
+       SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+       SELECT OPTIONAL LOGALT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROLOG.
+       SELECT OPTIONAL SUBORD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SUBCOD
+                    FILE STATUS  IS ST-ERROSUB.
       *---------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -24,7 +37,56 @@
                 03 CODIGO              PIC 9(04).
                 03 DENOMINACAO         PIC X(25).
                 03 SUBORDINACAO        PIC 9(01).
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD LOGALT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOGALT.DAT".
+       01 REGLOG.
+                03 DATALOG             PIC 9(08).
+                03 HORALOG             PIC 9(06).
+                03 PROGLOG             PIC X(08).
+                03 OPERLOG             PIC X(01).
+                03 CHAVEREG            PIC X(15).
+                03 VALORANT.
+                    05 VA-DENOM            PIC X(25).
+                    05 VA-SUB              PIC 9(01).
+                    05 FILLER              PIC X(24).
+                03 VALORNOV.
+                    05 VN-DENOM            PIC X(25).
+                    05 VN-SUB              PIC 9(01).
+                    05 FILLER              PIC X(24).
+       FD SUBORD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SUBORD.DAT".
+       01 REGSUBORD.
+                03 SUBCOD              PIC 9(01).
+                03 DENOMINACAO-SUB     PIC X(20).
        WORKING-STORAGE SECTION.
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERROLOG   PIC X(02) VALUE "00".
+       77 ST-ERROSUB   PIC X(02) VALUE "00".
+       77 W-OLD-DENOM  PIC X(25) VALUE SPACES.
+       77 W-OLD-SUB    PIC 9(01) VALUE ZEROS.
+       77 W-REFFUNC    PIC 9(01) VALUE ZEROS.
+      * TABELA DE SUBORDINACAO USADA SOMENTE COMO PADRAO, ENQUANTO O
+      * CODIGO NAO ESTIVER CADASTRADO EM SUBORD.DAT (MANTIDO PELO
+      * FPP009)
        01 TABSUB.
                 03 FILLER        PIC X(20) VALUE "PRESIDENCIA".
                 03 FILLER        PIC X(20) VALUE "VICE PRESIDENCIA".
@@ -37,6 +99,8 @@
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 A-SEX        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-LIN        PIC 9(02) VALUE ZEROS.
+       77 W-LINDISP    PIC 9(02) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -87,17 +151,23 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN INPUT SUBORD.
        INC-001.
                 MOVE ZEROS TO CODIGO SUBORDINACAO
                 MOVE SPACES TO DENOMINACAO TEXTO
                 DISPLAY TELAMANUDEP
                 DISPLAY (07, 25) TEXTO.
        INC-002.
+                DISPLAY (23, 01) "F4=PESQUISAR DEPARTAMENTOS POR NOME"
                 ACCEPT  TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE DPTO
+                   CLOSE SUBORD
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   PERFORM PESQ-DPTO THRU PESQ-DPTO-FIM
+                   GO TO INC-001.
                 IF CODIGO  = 0
                    MOVE "*** CODIGO  INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -109,6 +179,8 @@
                    IF ST-ERRO = "00"
                       DISPLAY TELAMANUDEP
                       PERFORM VER-SUB
+                      MOVE DENOMINACAO TO W-OLD-DENOM
+                      MOVE SUBORDINACAO TO W-OLD-SUB
                       MOVE "***DEPARTAMENTO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -138,7 +210,11 @@
                    GO TO INC-001
                 ELSE
                    MOVE VETSUB(SUBORDINACAO) TO TEXTO
-                   DISPLAY (07, 25) TEXTO.                      
+                   MOVE SUBORDINACAO TO SUBCOD
+                   READ SUBORD
+                      NOT INVALID KEY
+                         MOVE DENOMINACAO-SUB TO TEXTO
+                   DISPLAY (07, 25) TEXTO.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -156,6 +232,13 @@
        INC-WR1.
                 WRITE CADPTO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO VALORANT
+                      MOVE ZEROS TO VA-SUB
+                      MOVE DENOMINACAO TO VN-DENOM
+                      MOVE SUBORDINACAO TO VN-SUB
+                      MOVE "I" TO OPERLOG
+                      MOVE CODIGO TO CHAVEREG
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -199,9 +282,22 @@
                    MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+                PERFORM VER-FUNC THRU VER-FUNC-FIM.
+                IF W-REFFUNC = 1
+                   MOVE "*** DEPTO C/ FUNCIONARIOS, EXCLUSAO NEGADA ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
        EXC-DL1.
+                MOVE SPACES TO VALORNOV
+                MOVE ZEROS TO VN-SUB
+                MOVE W-OLD-DENOM TO VA-DENOM
+                MOVE W-OLD-SUB TO VA-SUB
+                MOVE "E" TO OPERLOG
+                MOVE CODIGO TO CHAVEREG
                 DELETE DPTO RECORD
                 IF ST-ERRO = "00"
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -225,6 +321,15 @@
        ALT-RW1.
                 REWRITE CADPTO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE SPACES TO VALORANT VALORNOV
+                   MOVE ZEROS TO VA-SUB VN-SUB
+                   MOVE W-OLD-DENOM TO VA-DENOM
+                   MOVE W-OLD-SUB TO VA-SUB
+                   MOVE DENOMINACAO TO VN-DENOM
+                   MOVE SUBORDINACAO TO VN-SUB
+                   MOVE "A" TO OPERLOG
+                   MOVE CODIGO TO CHAVEREG
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -232,6 +337,80 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *
+      *****************************************
+      * VERIFICA SE O DEPTO TEM FUNCIONARIOS   *
+      *****************************************
+      *
+       VER-FUNC.
+                MOVE ZEROS TO W-REFFUNC
+                OPEN INPUT FUNC.
+       VER-FUNC-LER.
+                READ FUNC NEXT RECORD
+                   AT END GO TO VER-FUNC-FEC.
+                IF CODPTO = CODIGO
+                   MOVE 1 TO W-REFFUNC
+                   GO TO VER-FUNC-FEC.
+                GO TO VER-FUNC-LER.
+       VER-FUNC-FEC.
+                CLOSE FUNC.
+       VER-FUNC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PESQUISA DE DEPARTAMENTO POR NOME      *
+      * (ACESSO VIA CHAVE2 = DENOMINACAO+CODIGO*
+      *****************************************
+      *
+       PESQ-DPTO.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "PESQUISA DE DEPARTAMENTO POR NOME"
+                DISPLAY (03, 05) "DIGITE O NOME (OU INICIO DO NOME): "
+                MOVE SPACES TO DENOMINACAO
+                ACCEPT (03, 42) DENOMINACAO
+                MOVE ZEROS TO CODIGO
+                MOVE ZEROS TO W-LIN
+                START DPTO KEY IS NOT LESS THAN CHAVE2
+                   INVALID KEY
+                      DISPLAY (22, 05)
+                          "NENHUM DEPARTAMENTO A PARTIR DESSE NOME"
+                      ACCEPT (22, 50) W-OPCAO
+                      GO TO PESQ-DPTO-FIM.
+       PESQ-DPTO-LER.
+                READ DPTO NEXT RECORD
+                   AT END
+                      DISPLAY (22, 05) "FIM DA LISTA"
+                      ACCEPT (22, 20) W-OPCAO
+                      GO TO PESQ-DPTO-FIM.
+                ADD 1 TO W-LIN
+                COMPUTE W-LINDISP = W-LIN + 4
+                DISPLAY (W-LINDISP, 05) CODIGO
+                DISPLAY (W-LINDISP, 15) DENOMINACAO
+                IF W-LIN < 15
+                   GO TO PESQ-DPTO-LER.
+                DISPLAY (22, 05) "ENTER = CONTINUA A LISTA"
+                ACCEPT (22, 30) W-OPCAO
+                MOVE ZEROS TO W-LIN
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "PESQUISA DE DEPARTAMENTO POR NOME"
+                GO TO PESQ-DPTO-LER.
+       PESQ-DPTO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * GRAVACAO DO LOG DE ALTERACOES (LOGALT) *
+      *****************************************
+      *
+       GRAVA-LOG.
+                MOVE "FPP001" TO PROGLOG
+                ACCEPT DATALOG FROM DATE YYYYMMDD
+                ACCEPT HORALOG FROM TIME
+                OPEN EXTEND LOGALT.
+                WRITE REGLOG.
+                CLOSE LOGALT.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -261,4 +440,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
