@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTHOL.
+      **************************************
+      * RELATORIO DE HOLERITE (PAYSLIP)    *
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERROFOLHA.
+
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+
+           SELECT DPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRODPTO.
+
+           SELECT CARG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO1
+                    FILE STATUS  IS ST-ERROCARG.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA.DAT".
+       01 CADFOLHA.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 PERIODO.
+                        07 ANO         PIC 9(04).
+                        07 MES         PIC 9(02).
+                03 SALBRUTO            PIC 9(06)V99.
+                03 INSS                PIC 9(06)V99.
+                03 IMPRENDA            PIC 9(06)V99.
+                03 VALETRANS           PIC 9(06)V99.
+                03 VALEREFEI           PIC 9(06)V99.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD DPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DPTO.DAT".
+       01 CADPTO.
+                03 CODIGO              PIC 9(04).
+                03 DENOMINACAO         PIC X(25).
+                03 SUBORDINACAO        PIC 9(01).
+       FD CARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CARG.DAT".
+       01 CADCARG.
+                03 CODIGO1             PIC 9(04).
+                03 DENOMINACAO1        PIC X(25).
+                03 NIVELHIER           PIC 9(01).
+                03 TIPSAL              PIC X(01).
+                03 SALBAS              PIC 9(06)V99.
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQHOL.TXT".
+       01 REGIMP PIC X(80).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFOLHA PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERRODPTO  PIC X(02) VALUE "00".
+       77 ST-ERROCARG  PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-LIQUIDO    PIC 9(06)V99 VALUE ZEROS.
+       01 PERIODO-FILTRO.
+                03 ANO-FILTRO          PIC 9(04) VALUE ZEROS.
+                03 MES-FILTRO          PIC 9(02) VALUE ZEROS.
+      *
+       01 CAB1.
+                03 FILLER PIC X(30) VALUE SPACES.
+                03 FILLER PIC X(26) VALUE "DEMONSTRATIVO DE PAGAMENTO".
+       01 CAB2.
+                03 FILLER PIC X(10) VALUE "PERIODO:".
+                03 IMPPER  PIC 9(06).
+       01 CABCHAPA.
+                03 FILLER  PIC X(08) VALUE "CHAPA:".
+                03 IMPCHAPA PIC 9(06).
+                03 FILLER  PIC X(04) VALUE SPACES.
+                03 FILLER  PIC X(06) VALUE "NOME:".
+                03 IMPNOME PIC X(35).
+       01 CABDEPTO.
+                03 FILLER  PIC X(13) VALUE "DEPARTAMENTO:".
+                03 IMPDEPTO PIC X(25).
+                03 FILLER  PIC X(04) VALUE SPACES.
+                03 FILLER  PIC X(06) VALUE "CARGO:".
+                03 IMPCARGO PIC X(25).
+       01 LINVENC.
+                03 FILLER  PIC X(20) VALUE "SALARIO BRUTO....:".
+                03 IMPBRUTO PIC ZZZZZ9,99.
+       01 LINDESC1.
+                03 FILLER  PIC X(20) VALUE "INSS.............:".
+                03 IMPINSS PIC ZZZZZ9,99.
+       01 LINDESC2.
+                03 FILLER  PIC X(20) VALUE "IMPOSTO DE RENDA..:".
+                03 IMPIMP  PIC ZZZZZ9,99.
+       01 LINDESC3.
+                03 FILLER  PIC X(20) VALUE "VALE TRANSPORTE...:".
+                03 IMPVT   PIC ZZZZZ9,99.
+       01 LINDESC4.
+                03 FILLER  PIC X(20) VALUE "VALE REFEICAO.....:".
+                03 IMPVR   PIC ZZZZZ9,99.
+       01 LINLIQ.
+                03 FILLER  PIC X(20) VALUE "LIQUIDO A RECEBER.:".
+                03 IMPLIQ  PIC ZZZZZ9,99.
+      *-------------------------------------------------------
+       SCREEN SECTION.
+             01  TELAFILTRO.
+             05  BLANK SCREEN.
+             05  LINE 05 COLUMN 10
+                 VALUE "PERIODO DO HOLERITE - MES/ANO : ".
+             05  TMES-FILTRO
+                 LINE 05 COLUMN 43 PIC 99
+                 USING MES-FILTRO
+                 HIGHLIGHT.
+             05  LINE 05 COLUMN 45 VALUE "/".
+             05  TANO-FILTRO
+                 LINE 05 COLUMN 46 PIC 9999
+                 USING ANO-FILTRO
+                 HIGHLIGHT.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT FOLHA.
+           IF ST-ERROFOLHA NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FOLHA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT DPTO.
+           IF ST-ERRODPTO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. DPTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CARG.
+           IF ST-ERROCARG NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. CARG" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY TELAFILTRO.
+           ACCEPT TMES-FILTRO.
+           ACCEPT TANO-FILTRO.
+           OPEN OUTPUT ARQIMP.
+      *
+       LER-FOLHA.
+                READ FOLHA NEXT
+                IF ST-ERROFOLHA = "10"
+                     GO TO ROT-FIM.
+                IF ANO NOT = ANO-FILTRO OR MES NOT = MES-FILTRO
+                   GO TO LER-FOLHA.
+                MOVE CHAPAFUNC TO CHAPA.
+                READ FUNC
+                   INVALID KEY GO TO LER-FOLHA.
+                MOVE CODPTO TO CODIGO.
+                READ DPTO
+                   INVALID KEY MOVE SPACES TO DENOMINACAO.
+                MOVE CODCARG TO CODIGO1.
+                READ CARG
+                   INVALID KEY MOVE SPACES TO DENOMINACAO1.
+                COMPUTE W-LIQUIDO = SALBRUTO - INSS - IMPRENDA
+                                  - VALETRANS - VALEREFEI.
+                WRITE REGIMP FROM CAB1.
+                MOVE PERIODO TO IMPPER.
+                WRITE REGIMP FROM CAB2.
+                MOVE CHAPAFUNC TO IMPCHAPA.
+                MOVE NOME TO IMPNOME.
+                WRITE REGIMP FROM CABCHAPA.
+                MOVE DENOMINACAO TO IMPDEPTO.
+                MOVE DENOMINACAO1 TO IMPCARGO.
+                WRITE REGIMP FROM CABDEPTO.
+                MOVE SALBRUTO TO IMPBRUTO.
+                WRITE REGIMP FROM LINVENC.
+                MOVE INSS TO IMPINSS.
+                WRITE REGIMP FROM LINDESC1.
+                MOVE IMPRENDA TO IMPIMP.
+                WRITE REGIMP FROM LINDESC2.
+                MOVE VALETRANS TO IMPVT.
+                WRITE REGIMP FROM LINDESC3.
+                MOVE VALEREFEI TO IMPVR.
+                WRITE REGIMP FROM LINDESC4.
+                MOVE W-LIQUIDO TO IMPLIQ.
+                WRITE REGIMP FROM LINLIQ.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP.
+                GO TO LER-FOLHA.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FOLHA FUNC DPTO CARG ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
