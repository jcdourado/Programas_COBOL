@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USUARIO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS US-LOGIN
+                    FILE STATUS  IS ST-ERROUSU.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD USUARIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "USUARIO.DAT".
+       01 CADUSU.
+                03 US-LOGIN            PIC X(08).
+                03 US-SENHA            PIC X(08).
+                03 US-NOME             PIC X(35).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERROUSU   PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TENTLOGIN  PIC 9(01) VALUE ZEROS.
+       77 W-LOGOK      PIC X(01) VALUE "N".
+       77 W-OPCAO      PIC 9(02) VALUE ZEROS.
+       77 W-LOGIN      PIC X(08) VALUE SPACES.
+       77 W-SENHA      PIC X(08) VALUE SPACES.
+      *
+       SCREEN SECTION.
+       01  TELALOGIN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    SISTEMA DE FOLHA DE PA".
+           05  LINE 02  COLUMN 43
+               VALUE  "GAMENTO".
+           05  LINE 10  COLUMN 01
+               VALUE  "        LOGIN:".
+           05  LINE 12  COLUMN 01
+               VALUE  "        SENHA:".
+           05  TLOGIN
+               LINE 10  COLUMN 17  PIC X(08)
+               USING  W-LOGIN
+               HIGHLIGHT.
+           05  TSENHA
+               LINE 12  COLUMN 17  PIC X(08)
+               USING  W-SENHA
+               NO ECHO
+               HIGHLIGHT.
+       01  TELAMENU.
+           05  LINE 01  COLUMN 01
+               VALUE  "                         MENU PRINCIPAL".
+           05  LINE 03  COLUMN 05
+               VALUE  "01 - DEPARTAMENTOS".
+           05  LINE 04  COLUMN 05
+               VALUE  "02 - CARGOS".
+           05  LINE 05  COLUMN 05
+               VALUE  "03 - FUNCIONARIOS".
+           05  LINE 06  COLUMN 05
+               VALUE  "04 - CALCULO DE FOLHA".
+           05  LINE 07  COLUMN 05
+               VALUE  "05 - DECIMO TERCEIRO".
+           05  LINE 08  COLUMN 05
+               VALUE  "06 - FERIAS".
+           05  LINE 09  COLUMN 05
+               VALUE  "07 - NIVEIS HIERARQUICOS".
+           05  LINE 10  COLUMN 05
+               VALUE  "08 - SUBORDINACAO".
+           05  LINE 11  COLUMN 05
+               VALUE  "09 - DEPENDENTES".
+           05  LINE 12  COLUMN 05
+               VALUE  "10 - CADASTRO DE ALUNOS".
+           05  LINE 13  COLUMN 05
+               VALUE  "11 - CADASTRO DE TURMAS".
+           05  LINE 14  COLUMN 05
+               VALUE  "12 - PARAMETROS ESCOLARES".
+           05  LINE 03  COLUMN 45
+               VALUE  "13 - IMPRESSAO DE DEPARTAMENTOS".
+           05  LINE 04  COLUMN 45
+               VALUE  "14 - IMPRESSAO DE FOLHA".
+           05  LINE 05  COLUMN 45
+               VALUE  "15 - IMPRESSAO DE FERIAS".
+           05  LINE 06  COLUMN 45
+               VALUE  "16 - IMPRESSAO DE HOLERITE".
+           05  LINE 07  COLUMN 45
+               VALUE  "17 - GERACAO BANCARIA".
+           05  LINE 08  COLUMN 45
+               VALUE  "18 - IMPRESSAO DE GPS".
+           05  LINE 09  COLUMN 45
+               VALUE  "19 - IMPRESSAO DE IRRF".
+           05  LINE 10  COLUMN 45
+               VALUE  "20 - INCONSISTENCIAS FUNC/DPTO/CARGO".
+           05  LINE 11  COLUMN 45
+               VALUE  "21 - BOLETIM DE ALUNOS".
+           05  LINE 12  COLUMN 45
+               VALUE  "22 - DADOS BANCARIOS".
+           05  LINE 22  COLUMN 05
+               VALUE  "99 - SAIR".
+           05  LINE 23  COLUMN 05
+               VALUE  "OPCAO:".
+           05  TOPCAO
+               LINE 23  COLUMN 12  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O USUARIO
+           IF ST-ERROUSU NOT = "00"
+               IF ST-ERROUSU = "30"
+                      OPEN OUTPUT USUARIO
+                      MOVE "ADMIN"    TO US-LOGIN
+                      MOVE "ADMIN"    TO US-SENHA
+                      MOVE "ADMINISTRADOR DO SISTEMA" TO US-NOME
+                      WRITE CADUSU
+                      CLOSE USUARIO
+                      MOVE "*** ARQUIVO USUARIO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO USUARIO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+      *
+      *****************************************
+      * ROTINA DE LOGIN                        *
+      *****************************************
+      *
+       LOGIN-001.
+                MOVE ZEROS TO W-TENTLOGIN.
+                MOVE "N" TO W-LOGOK.
+       LOGIN-002.
+                MOVE SPACES TO W-LOGIN W-SENHA
+                DISPLAY (01, 01) ERASE
+                DISPLAY TELALOGIN
+                ACCEPT TLOGIN
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE USUARIO
+                   GO TO ROT-FIM.
+                ACCEPT TSENHA
+                MOVE W-LOGIN TO US-LOGIN
+                READ USUARIO
+                   INVALID KEY
+                      GO TO LOGIN-ERRO.
+                IF US-SENHA = W-SENHA
+                   MOVE "S" TO W-LOGOK
+                   GO TO LOGIN-FIM.
+       LOGIN-ERRO.
+                ADD 1 TO W-TENTLOGIN
+                MOVE "*** LOGIN OU SENHA INVALIDOS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-TENTLOGIN < 3
+                   GO TO LOGIN-002.
+                MOVE "*** NUMERO DE TENTATIVAS EXCEDIDO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                CLOSE USUARIO
+                GO TO ROT-FIM.
+       LOGIN-FIM.
+                EXIT.
+      *
+      *****************************************
+      * MENU PRINCIPAL                         *
+      *****************************************
+      *
+       MENU-PRINCIPAL.
+                MOVE ZEROS TO W-OPCAO
+                DISPLAY (01, 01) ERASE
+                DISPLAY TELAMENU
+                ACCEPT TOPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO MENU-SAIR.
+                IF W-OPCAO = 99 GO TO MENU-SAIR.
+                IF W-OPCAO = 01 CALL "FPP001"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 02 CALL "FPP002"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 03 CALL "FPP003"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 04 CALL "FPP004"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 05 CALL "FPP005"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 06 CALL "FPP006"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 07 CALL "FPP008"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 08 CALL "FPP009"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 09 CALL "FPP010"   GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 10 CALL "PROGRALU" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 11 CALL "CADTURMA" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 12 CALL "CADPARAM" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 13 CALL "PRINTDEP" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 14 CALL "PRINTFOL" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 15 CALL "PRINTFER" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 16 CALL "PRINTHOL" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 17 CALL "GERABANC" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 18 CALL "PRINTGPS" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 19 CALL "PRINTIRR" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 20 CALL "PRINTINC" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 21 CALL "PRINTALU" GO TO MENU-PRINCIPAL.
+                IF W-OPCAO = 22 CALL "FPP011"   GO TO MENU-PRINCIPAL.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-PRINCIPAL.
+       MENU-SAIR.
+                CLOSE USUARIO.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 300
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
