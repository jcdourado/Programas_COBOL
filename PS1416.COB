@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTINC.
+      **************************************
+      * RELATORIO DE INCONSISTENCIAS ENTRE  *
+      * FUNC.DAT E AS TABELAS DE DPTO/CARGO *
+      **************************************
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC
+                    ALTERNATE RECORD KEY IS CHAVE2F = NOME CHAPA
+                                                      WITH DUPLICATES.
+
+           SELECT DPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRODPTO
+                    ALTERNATE RECORD KEY IS CHAVE2D = DENOMINACAO CODIGO
+                                                      WITH DUPLICATES.
+
+           SELECT CARG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO1
+                    FILE STATUS  IS ST-ERROCARG
+                ALTERNATE RECORD KEY IS CHAVE2C = DENOMINACAO1 CODIGO1
+                                                      WITH DUPLICATES.
+
+           SELECT ARQIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD DPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DPTO.DAT".
+       01 CADPTO.
+                03 CODIGO              PIC 9(04).
+                03 DENOMINACAO         PIC X(25).
+                03 SUBORDINACAO        PIC 9(01).
+       FD CARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CARG.DAT".
+       01 CADCARG.
+                03 CODIGO1             PIC 9(04).
+                03 DENOMINACAO1        PIC X(25).
+                03 NIVELHIER           PIC 9(01).
+                03 TIPSAL              PIC X(01).
+                03 SALBAS              PIC 9(06)V99.
+       FD ARQIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQINC.TXT".
+       01 REGIMP PIC X(80).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(08) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 ST-ERRODPTO  PIC X(02) VALUE "00".
+       77 ST-ERROCARG  PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 CONLIN       PIC 9(03) VALUE ZEROS.
+      *
+      * TOTAIS GERAIS PARA A PAGINA DE RESUMO DO FINAL DO RELATORIO
+       77 W-TOTDPTO         PIC 9(05) VALUE ZEROS.
+       77 W-TOTCARG         PIC 9(05) VALUE ZEROS.
+       77 W-TOTINCONS       PIC 9(05) VALUE ZEROS.
+      *
+       01 CABEC.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(05) VALUE "CHAPA".
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(35) VALUE "NOME".
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 FILLER PIC X(25) VALUE "INCONSISTENCIA".
+
+       01 LINDPTO.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 IMPCHAPAD PIC 9(06).
+                03 FILLER PIC X(03) VALUE SPACES.
+                03 IMPNOMED PIC X(35).
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(25) VALUE
+                       "CODPTO INEXISTENTE: ".
+                03 IMPCODPTO PIC 9(04).
+
+       01 LINCARG.
+                03 FILLER PIC X(05) VALUE SPACES.
+                03 IMPCHAPAC PIC 9(06).
+                03 FILLER PIC X(03) VALUE SPACES.
+                03 IMPNOMEC PIC X(35).
+                03 FILLER PIC X(02) VALUE SPACES.
+                03 FILLER PIC X(25) VALUE
+                       "CODCARG INEXISTENTE: ".
+                03 IMPCODCARG PIC 9(04).
+
+       01 LINNENHUMA.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(40) VALUE
+                       "NENHUMA INCONSISTENCIA ENCONTRADA".
+
+       01 CABTOTAL.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(30) VALUE
+                       "RESUMO DO RELATORIO".
+
+       01 LINTOTDPTO.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(37) VALUE
+                       "FUNCIONARIOS C/ DEPTO INEXISTENTE.: ".
+                03 IMPTOTDPTO PIC ZZZZ9.
+
+       01 LINTOTCARG.
+                03 FILLER PIC X(08) VALUE SPACES.
+                03 FILLER PIC X(37) VALUE
+                       "FUNCIONARIOS C/ CARGO INEXISTENTE.: ".
+                03 IMPTOTCARG PIC ZZZZ9.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT FUNC.
+           IF ST-ERROFUNC NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. FUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT DPTO.
+           IF ST-ERRODPTO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. DPTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CARG.
+           IF ST-ERROCARG NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. CARG" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQIMP.
+           WRITE REGIMP FROM CABEC.
+           MOVE SPACES TO REGIMP.
+           WRITE REGIMP.
+
+       LER-FUNC.
+                READ FUNC NEXT RECORD
+                   AT END GO TO ROT-TRAILER.
+                MOVE CODPTO TO CODIGO.
+                READ DPTO
+                   INVALID KEY
+                      PERFORM ACUSA-DPTO THRU ACUSA-DPTO-FIM.
+                MOVE CODCARG TO CODIGO1.
+                READ CARG
+                   INVALID KEY
+                      PERFORM ACUSA-CARG THRU ACUSA-CARG-FIM.
+                GO TO LER-FUNC.
+
+       ACUSA-DPTO.
+                MOVE CHAPA TO IMPCHAPAD.
+                MOVE NOME TO IMPNOMED.
+                MOVE CODPTO TO IMPCODPTO.
+                WRITE REGIMP FROM LINDPTO.
+                ADD 1 TO W-TOTDPTO.
+                ADD 1 TO W-TOTINCONS.
+                ADD 1 TO CONLIN.
+                PERFORM VER-PAGINA THRU VER-PAGINA-FIM.
+       ACUSA-DPTO-FIM.
+                EXIT.
+
+       ACUSA-CARG.
+                MOVE CHAPA TO IMPCHAPAC.
+                MOVE NOME TO IMPNOMEC.
+                MOVE CODCARG TO IMPCODCARG.
+                WRITE REGIMP FROM LINCARG.
+                ADD 1 TO W-TOTCARG.
+                ADD 1 TO W-TOTINCONS.
+                ADD 1 TO CONLIN.
+                PERFORM VER-PAGINA THRU VER-PAGINA-FIM.
+       ACUSA-CARG-FIM.
+                EXIT.
+
+       VER-PAGINA.
+                IF CONLIN < 20
+                   GO TO VER-PAGINA-FIM.
+                MOVE ZEROS TO CONLIN.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                WRITE REGIMP FROM CABEC.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+       VER-PAGINA-FIM.
+                EXIT.
+
+      *
+      *****************************************
+      * PAGINA DE RESUMO/TOTAIS DO RELATORIO   *
+      *****************************************
+       ROT-TRAILER.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                IF W-TOTINCONS = ZEROS
+                   WRITE REGIMP FROM LINNENHUMA
+                   GO TO ROT-TRAILER-FIM.
+                WRITE REGIMP FROM CABTOTAL.
+                MOVE SPACES TO REGIMP.
+                WRITE REGIMP.
+                MOVE W-TOTDPTO TO IMPTOTDPTO.
+                WRITE REGIMP FROM LINTOTDPTO.
+                MOVE W-TOTCARG TO IMPTOTCARG.
+                WRITE REGIMP FROM LINTOTCARG.
+       ROT-TRAILER-FIM.
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE FUNC.
+                CLOSE DPTO.
+                CLOSE CARG.
+                CLOSE ARQIMP.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
