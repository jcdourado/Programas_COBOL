@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP006.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERROFUNC.
+       SELECT FERIAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FUNC.DAT".
+       01 CADFUN.
+                03 CHAPA               PIC 9(06).
+                03 NOME                PIC X(35).
+                03 DTNASC              PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 OPCSEX              PIC X(01).
+                03 CODPTO              PIC 9(04).
+                03 CODCARG             PIC 9(04).
+                03 DTADM               PIC 9(08).
+                03 DTDEM               PIC 9(08).
+                03 STAT                PIC X(01).
+      * CPF/PIS/RG/SALNEGOC SAO DE FPP003 - MANTIDOS AQUI SO PARA
+      * CASAR O TAMANHO DO REGISTRO COM O GRAVADO EM FUNC.DAT
+                03 FILLER              PIC X(43).
+       FD FERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FERIAS.DAT".
+       01 CADFERIAS.
+                03 CHAVE.
+                    05 CHAPAFUNC       PIC 9(06).
+                    05 ANOREF          PIC 9(04).
+                03 DTINICIO            PIC 9(08).
+                03 DT-INICIO REDEFINES DTINICIO.
+                    05 DIAINI              PIC 9(02).
+                    05 MESINI              PIC 9(02).
+                    05 ANOINI              PIC 9(04).
+                03 DIASGOZO            PIC 9(02).
+                03 DTLIMITE             PIC 9(08).
+                03 DT-LIMITE REDEFINES DTLIMITE.
+                    05 DIALIM               PIC 9(02).
+                    05 MESLIM               PIC 9(02).
+                    05 ANOLIM               PIC 9(04).
+                03 STATFER             PIC X(01).
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROFUNC  PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 VERIFI       PIC X(02) VALUE "00".
+       77 TEXTONOME    PIC X(35) VALUE SPACES.
+       77 TEXTOSTAT    PIC X(10) VALUE SPACES.
+      *
+       SCREEN SECTION.
+       01  TELAFERIAS.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          MANUTENCAO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "FERIAS".
+           05  LINE 05  COLUMN 01
+               VALUE  "        CHAPA FUNCIONARIO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "        ANO DE REFERENCIA:".
+           05  LINE 07  COLUMN 01
+               VALUE  "        DATA INICIO GOZO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "        DIAS DE GOZO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "        DATA LIMITE:".
+           05  LINE 10  COLUMN 01
+               VALUE  "        SITUACAO (P/G):".
+           05  TCHAPAFUNC
+               LINE 05  COLUMN 29  PIC 9(06)
+               USING  CHAPAFUNC
+               HIGHLIGHT.
+           05  TANOREF
+               LINE 06  COLUMN 29  PIC 9(04)
+               USING  ANOREF
+               HIGHLIGHT.
+           05  TDTINICIO
+               LINE 07  COLUMN 27  PIC 99/99/9999
+               USING  DTINICIO
+               HIGHLIGHT.
+           05  TDIASGOZO
+               LINE 08  COLUMN 23  PIC 9(02)
+               USING  DIASGOZO
+               HIGHLIGHT.
+           05  TDTLIMITE
+               LINE 09  COLUMN 22  PIC 99/99/9999
+               USING  DTLIMITE
+               HIGHLIGHT.
+           05  TSTATFER
+               LINE 10  COLUMN 25  PIC X(01)
+               USING  STATFER
+               HIGHLIGHT.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O FERIAS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT FERIAS
+                      CLOSE FERIAS
+                      MOVE "*** ARQUIVO FERIAS SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FERIAS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO CHAPAFUNC ANOREF DTINICIO DIASGOZO
+                MOVE ZEROS TO DTLIMITE
+                MOVE SPACES TO STATFER TEXTONOME
+                DISPLAY TELAFERIAS
+                DISPLAY (05, 40) TEXTONOME.
+       INC-002.
+                ACCEPT TCHAPAFUNC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE FERIAS
+                   GO TO ROT-FIM.
+                IF CHAPAFUNC  = 0
+                   MOVE "*** CHAPA  INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       LER-FUNC.
+                MOVE CHAPAFUNC TO CHAPA.
+                OPEN INPUT FUNC.
+                READ FUNC.
+                IF ST-ERROFUNC = "23"
+                   CLOSE FUNC
+                   MOVE "***NAO EXISTE TAL FUNCIONARIO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE NOME TO TEXTONOME.
+                CLOSE FUNC.
+                DISPLAY (05, 40) TEXTONOME.
+       LER-FERIAS01.
+                MOVE 0 TO W-SEL
+                READ FERIAS
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAFERIAS
+                      DISPLAY (05, 40) TEXTONOME
+                      MOVE "***PERIODO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO FERIAS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT TANOREF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF ANOREF < 1990
+                   MOVE "*** ANO DE REFERENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       INC-004.
+                ACCEPT TDTINICIO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF DIAINI = 0 OR MESINI > 12 OR MESINI = 0
+                OR DIAINI > 31 OR ANOINI < 1990
+                   MOVE "*** DATA INICIO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                MOVE DIAINI TO DIALIM.
+                MOVE MESINI TO MESLIM.
+                COMPUTE ANOLIM = ANOINI + 1.
+       INC-005.
+                ACCEPT TDIASGOZO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF DIASGOZO = 0 OR DIASGOZO > 30
+                   MOVE "*** DIAS DE GOZO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-006.
+                DISPLAY TDTLIMITE.
+                ACCEPT TSTATFER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF STATFER NOT = "P" AND STATFER NOT = "p"
+                AND STATFER NOT = "G" AND STATFER NOT = "g"
+                   MOVE "*** SITUACAO INVALIDA ( P/G ) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+                IF VERIFI = 01 GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "***DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE CADFERIAS
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** PERIODO JA EXISTE *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FERIAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 00 TO VERIFI
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   MOVE 01 TO VERIFI
+                   GO TO INC-004.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE FERIAS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE 00 TO VERIFI.
+                REWRITE CADFERIAS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO FERIAS"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 300
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
